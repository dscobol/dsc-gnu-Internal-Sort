@@ -0,0 +1,60 @@
+      ***********************************************************
+      * Copybook name: RPTLINE
+      * Original author: David Stagowski
+      *
+      * Description: Page-headed report line layouts shared by the
+      *    STCBEX sort examples' printed customer listing (PrtFile).
+      *    Each program moves its own Customer-Record fields into
+      *    WS-Report-Detail-Line and writes PrtFile FROM it.
+      *
+      * Typical Use: Within the Working-Storage Section:
+      *
+      *    COPY RPTLINE.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created so the mailing list has a
+      *                          formatted report alongside the raw
+      *                          CUSTTXT2 extract.
+      *
+      **********************************************************
+       01  WS-Report-Heading-1.
+           05  FILLER              PIC X(10) VALUE "REPORT ID:".
+           05  WS-Rpt-Pgm-Id       PIC X(08).
+           05  FILLER              PIC X(30) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "PAGE: ".
+           05  WS-Rpt-Page-No      PIC ZZZ9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+           05  WS-Rpt-Run-Date     PIC 99/99/99.
+
+       01  WS-Report-Heading-2.
+           05  FILLER  PIC X(46) VALUE
+               "ACCT NO.    LAST NAME            FIRST NAME   ".
+           05  FILLER  PIC X(18) VALUE
+               "   STATE   BALANCE".
+
+       01  WS-Report-Detail-Line.
+           05  WS-Rpt-Acct-Number  PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-Rpt-Last-Name    PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-Rpt-First-Name   PIC X(15).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-Rpt-State        PIC X(15).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-Rpt-Balance      PIC -9(7).99.
+
+       01  WS-Report-Total-Line.
+           05  FILLER              PIC X(32) VALUE
+               "TOTAL CUSTOMER RECORDS PRINTED:".
+           05  WS-Rpt-Total-Count  PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(40) VALUE SPACES.
+
+       01  WS-Report-Blank-Line    PIC X(01) VALUE SPACE.
+
+       01  WS-Report-Control.
+           05  WS-Rpt-Line-Count   PIC S9(4) COMP VALUE ZERO.
+           05  WS-Rpt-Page-Count   PIC S9(4) COMP VALUE ZERO.
+           05  WS-Rpt-Lines-Per-Pg PIC S9(4) COMP VALUE +55.
