@@ -0,0 +1,43 @@
+      ***********************************************************
+      * Copybook name: CUSTOMER
+      * Original author: David Stagowski
+      *
+      * Description: Common Customer record layout, shared by the
+      *    STCBEX sort examples (INFile / SORTFile / OUTFile, and
+      *    any other file that carries a Customer-Record).
+      *
+      * Typical Use: Within the File Section, following an FD or SD:
+      *
+      *    FD  INFile ...
+      *        COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2023-03-10 dscobol       Created to learn.
+      * 20xx-xx-xx
+      * 2026-08-09 dscobol       Added Cust-Zip-Plus4 (bulk-mail
+      *                          discount tier needs the full
+      *                          9-digit ZIP) and Cust-Acct-Status
+      *                          (so closed/held accounts can be
+      *                          excluded the same way a state is),
+      *                          carved out of the trailing FILLER so
+      *                          the record length doesn't change.
+      *
+      **********************************************************
+       01  :tag:-Customer-Record.
+           12  :tag:-Cust-Acct-Number      PIC X(10).
+           12  :tag:-Cust-Last-Name        PIC X(20).
+           12  :tag:-Cust-First-Name       PIC X(15).
+           12  :tag:-Cust-Address          PIC X(25).
+           12  :tag:-Cust-City             PIC X(15).
+           12  :tag:-Cust-State            PIC X(15).
+           12  :tag:-Cust-Zip              PIC X(05).
+           12  :tag:-Cust-Zip-Plus4        PIC X(04).
+           12  :tag:-Cust-Acct-Balance     PIC S9(7)V99.
+           12  :tag:-Cust-Acct-Status      PIC X(01).
+               88 :tag:-Acct-Status-Active    VALUE "A".
+               88 :tag:-Acct-Status-Inactive  VALUE "I".
+               88 :tag:-Acct-Status-Closed    VALUE "C".
+               88 :tag:-Acct-Status-Hold      VALUE "H".
+           12  FILLER                      PIC X(05).
