@@ -15,10 +15,18 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2023-03-10 dscobol       Created to learn.
-      * 20xx-xx-xx               
+      * 20xx-xx-xx
+      * 2026-08-09 dscobol       Added 88-levels for the status codes
+      *                          we actually see in production, so
+      *                          error paragraphs can test a name
+      *                          instead of the raw 2-char value.
       *
       **********************************************************
            12 WS-:tag:-Status            pic x(2).
               88 WS-:tag:-EOF            value "10".
               88 WS-:tag:-Good           value "00".
               88 WS-:tag:-Okay           values "00" "10".
+              88 WS-:tag:-Not-Found      value "23".
+              88 WS-:tag:-Perm-Error     value "30".
+              88 WS-:tag:-Space-Exceeded value "34".
+              88 WS-:tag:-GC-Extended    values "90" thru "99".
