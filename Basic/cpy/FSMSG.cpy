@@ -0,0 +1,80 @@
+      ***********************************************************
+      * Copybook name: FSMSG
+      * Original author: David Stagowski
+      *
+      * Description: Plain-English message text for the File Status
+      *    codes defined as 88-levels in WSFST. Loaded into
+      *    Working-Storage once per program (no REPLACING needed --
+      *    the table is not tied to any one file).
+      *
+      * Typical Use: Within the Working-Storage Section:
+      *
+      *    COPY FSMSG.
+      *
+      *    Then, after an unexpected status is trapped, look the
+      *    2-character code up in WS-FS-Message-Table and DISPLAY
+      *    the matching WS-FS-Message-Text alongside the raw code.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created so 2am console watchers get
+      *                          a message, not just a status code.
+      *
+      **********************************************************
+       01  WS-FS-Message-Data.
+           05 FILLER   PIC X(42) VALUE
+              "00SUCCESSFUL COMPLETION.".
+           05 FILLER   PIC X(42) VALUE
+              "10END OF FILE REACHED, NO DATA FOUND.".
+           05 FILLER   PIC X(42) VALUE
+              "21SEQUENCE ERROR ON KEYED READ/WRITE.".
+           05 FILLER   PIC X(42) VALUE
+              "22DUPLICATE KEY ON WRITE/REWRITE.".
+           05 FILLER   PIC X(42) VALUE
+              "23RECORD NOT FOUND FOR KEY REQUESTED.".
+           05 FILLER   PIC X(42) VALUE
+              "24BOUNDARY VIOLATION ON WRITE.".
+           05 FILLER   PIC X(42) VALUE
+              "30PERMANENT I/O ERROR, NO FURTHER INFO.".
+           05 FILLER   PIC X(42) VALUE
+              "34DEVICE SPACE EXCEEDED ON OUTPUT FILE.".
+           05 FILLER   PIC X(42) VALUE
+              "35FILE NOT FOUND FOR OPEN.".
+           05 FILLER   PIC X(42) VALUE
+              "37OPEN MODE NOT SUPPORTED FOR THIS DEVICE.".
+           05 FILLER   PIC X(42) VALUE
+              "39FIXED-ATTRIBUTE MISMATCH ON OPEN.".
+           05 FILLER   PIC X(42) VALUE
+              "41FILE ALREADY OPEN, OPEN REJECTED.".
+           05 FILLER   PIC X(42) VALUE
+              "42FILE NOT OPEN, CLOSE REJECTED.".
+           05 FILLER   PIC X(42) VALUE
+              "46READ ATTEMPTED PAST END OF FILE.".
+           05 FILLER   PIC X(42) VALUE
+              "47READ ATTEMPTED ON FILE NOT OPEN INPUT.".
+           05 FILLER   PIC X(42) VALUE
+              "48WRITE ATTEMPTED ON FILE NOT OPEN OUTPUT.".
+           05 FILLER   PIC X(42) VALUE
+              "90GNUCOBOL: FILE CONNECTOR NOT SUPPORTED.".
+           05 FILLER   PIC X(42) VALUE
+              "91GNUCOBOL: RUNTIME LIBRARY ERROR.".
+           05 FILLER   PIC X(42) VALUE
+              "92GNUCOBOL: INVALID/UNSUPPORTED FILE OP.".
+           05 FILLER   PIC X(42) VALUE
+              "93GNUCOBOL: FILE NAME/DEVICE NOT USABLE.".
+           05 FILLER   PIC X(42) VALUE
+              "94GNUCOBOL: SEQUENTIAL I/O CONFLICT.".
+           05 FILLER   PIC X(42) VALUE
+              "95GNUCOBOL: FILE NOT AVAILABLE.".
+           05 FILLER   PIC X(42) VALUE
+              "96GNUCOBOL: EXTFH VENDOR CONFLICT.".
+
+       01  WS-FS-Message-Table REDEFINES WS-FS-Message-Data.
+           05 WS-FS-Message-Entry OCCURS 23 TIMES
+                                  INDEXED BY WS-FS-Message-Idx.
+              10 WS-FS-Message-Code   PIC X(02).
+              10 WS-FS-Message-Text   PIC X(40).
+
+       01  WS-FS-Unknown-Message      PIC X(40) VALUE
+           "UNKNOWN/UNMAPPED FILE STATUS CODE.".
