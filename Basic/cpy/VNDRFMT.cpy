@@ -0,0 +1,38 @@
+      ***********************************************************
+      * Copybook name: VNDRFMT
+      * Original author: David Stagowski
+      *
+      * Description: Fixed layout expected by the mail-fulfillment
+      *    vendor's intake process -- a different field order and set
+      *    of lengths than CUSTOMER.cpy, built from an already-sorted
+      *    OUTFile/CUSTTXT2 record. Each program moves its own
+      *    OUTFile-Customer-Record fields into this layout (see
+      *    7300-Build-Vendor-Record in EX01/EX02, or the equivalent
+      *    step folded into 6000-Write-OutFile in EX04) and writes
+      *    VndrFile FROM it.
+      *
+      * Typical Use: Within the File Section, following an FD:
+      *
+      *    FD  VndrFile ...
+      *    COPY VNDRFMT.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created so the vendor upload file is
+      *                          produced by the sort job itself,
+      *                          instead of a manual reformatting pass
+      *                          run against CUSTTXT2 afterward.
+      *
+      **********************************************************
+       01  VndrFile-Record.
+           05  Vndr-Record-Type        PIC X(02) VALUE "01".
+           05  Vndr-Acct-Number        PIC X(12).
+           05  Vndr-Cust-Last-Name     PIC X(25).
+           05  Vndr-Cust-First-Name    PIC X(15).
+           05  Vndr-Address-Line-1     PIC X(30).
+           05  Vndr-City               PIC X(20).
+           05  Vndr-State              PIC X(15).
+           05  Vndr-Zip-Full           PIC X(09).
+           05  Vndr-Acct-Balance       PIC -9(7).99.
+           05  FILLER                  PIC X(10).
