@@ -0,0 +1,147 @@
+      ***********************************************************
+      * Copybook name: STATECD
+      * Original author: David Stagowski
+      *
+      * Description: State name-to-code lookup table, shared by any
+      *    program that needs to compare Cust-State against a
+      *    normalized 2-character code instead of a spelled-out name.
+      *    Loaded into Working-Storage once per program (no
+      *    REPLACING needed -- the table is not tied to any one
+      *    file).
+      *
+      * Typical Use: Within the Working-Storage Section:
+      *
+      *    COPY STATECD.
+      *
+      *    Then MOVE the incoming state text to WS-Norm-State-In and
+      *    PERFORM 2116-Normalize-State-Code (each program carries
+      *    its own copy of that paragraph, the same way 9100-Display-
+      *    FS-Message works off the shared FSMSG table). If the text
+      *    is already a 2-character code it is used as-is; otherwise
+      *    it is looked up in WS-State-Code-Table and converted.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created so a state sent as "IL"
+      *                          matches the same exclusion entry as
+      *                          one sent as "Illinois".
+      *
+      **********************************************************
+       01  WS-State-Code-Data.
+           05 FILLER   PIC X(17) VALUE
+              "ALABAMA        AL".
+           05 FILLER   PIC X(17) VALUE
+              "ALASKA         AK".
+           05 FILLER   PIC X(17) VALUE
+              "ARIZONA        AZ".
+           05 FILLER   PIC X(17) VALUE
+              "ARKANSAS       AR".
+           05 FILLER   PIC X(17) VALUE
+              "CALIFORNIA     CA".
+           05 FILLER   PIC X(17) VALUE
+              "COLORADO       CO".
+           05 FILLER   PIC X(17) VALUE
+              "CONNECTICUT    CT".
+           05 FILLER   PIC X(17) VALUE
+              "DELAWARE       DE".
+           05 FILLER   PIC X(17) VALUE
+              "FLORIDA        FL".
+           05 FILLER   PIC X(17) VALUE
+              "GEORGIA        GA".
+           05 FILLER   PIC X(17) VALUE
+              "HAWAII         HI".
+           05 FILLER   PIC X(17) VALUE
+              "IDAHO          ID".
+           05 FILLER   PIC X(17) VALUE
+              "ILLINOIS       IL".
+           05 FILLER   PIC X(17) VALUE
+              "INDIANA        IN".
+           05 FILLER   PIC X(17) VALUE
+              "IOWA           IA".
+           05 FILLER   PIC X(17) VALUE
+              "KANSAS         KS".
+           05 FILLER   PIC X(17) VALUE
+              "KENTUCKY       KY".
+           05 FILLER   PIC X(17) VALUE
+              "LOUISIANA      LA".
+           05 FILLER   PIC X(17) VALUE
+              "MAINE          ME".
+           05 FILLER   PIC X(17) VALUE
+              "MARYLAND       MD".
+           05 FILLER   PIC X(17) VALUE
+              "MASSACHUSETTS  MA".
+           05 FILLER   PIC X(17) VALUE
+              "MICHIGAN       MI".
+           05 FILLER   PIC X(17) VALUE
+              "MINNESOTA      MN".
+           05 FILLER   PIC X(17) VALUE
+              "MISSISSIPPI    MS".
+           05 FILLER   PIC X(17) VALUE
+              "MISSOURI       MO".
+           05 FILLER   PIC X(17) VALUE
+              "MONTANA        MT".
+           05 FILLER   PIC X(17) VALUE
+              "NEBRASKA       NE".
+           05 FILLER   PIC X(17) VALUE
+              "NEVADA         NV".
+           05 FILLER   PIC X(17) VALUE
+              "NEW HAMPSHIRE  NH".
+           05 FILLER   PIC X(17) VALUE
+              "NEW JERSEY     NJ".
+           05 FILLER   PIC X(17) VALUE
+              "NEW MEXICO     NM".
+           05 FILLER   PIC X(17) VALUE
+              "NEW YORK       NY".
+           05 FILLER   PIC X(17) VALUE
+              "NORTH CAROLINA NC".
+           05 FILLER   PIC X(17) VALUE
+              "NORTH DAKOTA   ND".
+           05 FILLER   PIC X(17) VALUE
+              "OHIO           OH".
+           05 FILLER   PIC X(17) VALUE
+              "OKLAHOMA       OK".
+           05 FILLER   PIC X(17) VALUE
+              "OREGON         OR".
+           05 FILLER   PIC X(17) VALUE
+              "PENNSYLVANIA   PA".
+           05 FILLER   PIC X(17) VALUE
+              "RHODE ISLAND   RI".
+           05 FILLER   PIC X(17) VALUE
+              "SOUTH CAROLINA SC".
+           05 FILLER   PIC X(17) VALUE
+              "SOUTH DAKOTA   SD".
+           05 FILLER   PIC X(17) VALUE
+              "TENNESSEE      TN".
+           05 FILLER   PIC X(17) VALUE
+              "TEXAS          TX".
+           05 FILLER   PIC X(17) VALUE
+              "UTAH           UT".
+           05 FILLER   PIC X(17) VALUE
+              "VERMONT        VT".
+           05 FILLER   PIC X(17) VALUE
+              "VIRGINIA       VA".
+           05 FILLER   PIC X(17) VALUE
+              "WASHINGTON     WA".
+           05 FILLER   PIC X(17) VALUE
+              "WEST VIRGINIA  WV".
+           05 FILLER   PIC X(17) VALUE
+              "WISCONSIN      WI".
+           05 FILLER   PIC X(17) VALUE
+              "WYOMING        WY".
+
+       01  WS-State-Code-Table REDEFINES WS-State-Code-Data.
+           05 WS-State-Code-Entry OCCURS 50 TIMES
+                                  INDEXED BY WS-State-Code-Idx.
+              10 WS-State-Code-Name    PIC X(15).
+              10 WS-State-Code-Value   PIC X(02).
+
+      *    Working fields for 2116-Normalize-State-Code. The table
+      *       above is held upper case, so WS-Norm-State-Upper is an
+      *       upper-cased copy of WS-Norm-State-In the SEARCH compares
+      *       against -- a Title Case "Illinois" and an upper case
+      *       "ILLINOIS" must both hit the same table entry.
+       01  WS-Norm-State-Control.
+           05 WS-Norm-State-In      PIC X(15).
+           05 WS-Norm-State-Upper   PIC X(15).
+           05 WS-Norm-State-Code    PIC X(02).
