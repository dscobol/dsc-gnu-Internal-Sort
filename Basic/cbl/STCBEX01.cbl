@@ -5,13 +5,29 @@
       * Description: Example 01: Program to sort files.
       *    This version will sort with just USING and GIVING.
 
-      *    This example will sort the records by City.
+      *    This example sorts the records by state (ascending), then
+      *    by account balance (descending) and last name (descending)
+      *    within a state, so each state's mailing list comes out
+      *    biggest-balance-first.
 
       * Maintenance Log
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2023-03-10 dscobol       Created to learn.
-      * 20xx-xx-xx               
+      * 20xx-xx-xx
+      * 2026-08-09 dscobol       Changed to a multi-key sort (state
+      *                          ascending, then balance and last
+      *                          name descending) per the mailing
+      *                          list rework.
+      * 2026-08-09 dscobol       INFile now accepts a comma-delimited
+      *                          CSV export of CUSTTXT as well as the
+      *                          original fixed-column layout -- a new
+      *                          pre-sort pass normalizes either into
+      *                          StageFile, which the SORT now reads.
+      * 2026-08-09 dscobol       Added VndrFile, a second output file
+      *                          remapped into the mail-fulfillment
+      *                          vendor's own fixed layout, written
+      *                          alongside OUTFile/CUSTTXT2.
       *
       **********************************************************
        IDENTIFICATION DIVISION.
@@ -25,33 +41,194 @@
        FILE-CONTROL.
            SELECT INFile
            ASSIGN TO CUSTTXT
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INFile-Status.
 
            SELECT SORTFile
            ASSIGN TO SORTWK.
 
            SELECT OUTFile
            ASSIGN TO CUSTTXT2
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTFile-Status.
+
+           SELECT PrtFile
+           ASSIGN TO CUSTRPT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PrtFile-Status.
+
+           SELECT DupFile
+           ASSIGN TO CUSTDUP
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DupFile-Status.
+
+      *    Dedicated sort work file for duplicate detection. The
+      *       mailing sort below orders OUTFile by state and then by
+      *       balance, so same-customer re-sends are not necessarily
+      *       adjacent there -- this second sort, over the same
+      *       StageFile input, exists only to put them next to each
+      *       other by state and last name for 4100-Check-Duplicate-
+      *       Customer. See 2050-Check-Duplicates.
+           SELECT DupSortFile
+           ASSIGN TO DUPWK.
+
+      *    Fixed-format copy of INFile, normalized from whichever of
+      *       the two input layouts CUSTTXT actually arrived in. The
+      *       SORT below stays a plain USING/GIVING sort over this
+      *       file, the same as it always has been.
+           SELECT StageFile
+           ASSIGN TO STAGE1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-StageFile-Status.
+
+      *    Second output file, remapped into the mail-fulfillment
+      *       vendor's own fixed layout from the already-sorted
+      *       OUTFile data.
+           SELECT VndrFile
+           ASSIGN TO CUSTVDR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VndrFile-Status.
 
        DATA DIVISION.
        FILE SECTION.
+      *    INFile-Raw-Record shares the FD's record area with
+      *       INFile-Customer-Record so 1510-Parse-Input-Record can
+      *       look at the line as plain text before deciding how to
+      *       read it.
        FD  INFile
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
            COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
+       01  INFile-Raw-Record                PIC X(200).
 
        SD  SORTFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==SORTFile==.
 
+       SD  DupSortFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==DupSortFile==.
+
        FD OUTFile
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
            COPY CUSTOMER REPLACING ==:tag:== BY ==OUTFile==.
 
+      *    Formatted, page-headed customer listing -- the same
+      *       records as OUTFile/CUSTTXT2, laid out for a reader
+      *       instead of a downstream program.
+       FD  PrtFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PrtFile-Record                 PIC X(80).
+
+      *    Suspect-duplicate report. Carries the full Customer-Record
+      *       for any record whose last name and state match the
+      *       record immediately ahead of it in DupSortFile's state/
+      *       last-name order -- a likely re-send of the same
+      *       customer. See 2050-Check-Duplicates.
+       FD  DupFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DupFile-Record.
+           12  DupFile-Reason             PIC X(30).
+           12  DupFile-Customer-Record.
+               16  DupFile-Cust-Acct-Number   PIC X(10).
+               16  DupFile-Cust-Last-Name     PIC X(20).
+               16  DupFile-Cust-First-Name    PIC X(15).
+               16  DupFile-Cust-Address       PIC X(25).
+               16  DupFile-Cust-City          PIC X(15).
+               16  DupFile-Cust-State         PIC X(15).
+               16  DupFile-Cust-Zip           PIC X(05).
+               16  DupFile-Cust-Zip-Plus4      PIC X(04).
+               16  DupFile-Cust-Acct-Balance  PIC S9(7)V99.
+               16  DupFile-Cust-Acct-Status   PIC X(01).
+               16  FILLER                     PIC X(05).
+
+      *    Normalized copy of INFile, always in the fixed CUSTOMER
+      *       layout regardless of how CUSTTXT arrived.
+       FD  StageFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==StageFile==.
+
+      *    Second output file, in the mail-fulfillment vendor's own
+      *       fixed layout -- see 7300-Build-Vendor-Record.
+       FD  VndrFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VNDRFMT.
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OUTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==PrtFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DupFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DupSortFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==StageFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==VndrFile==.
+
+      *    CUSTTXT can arrive either in the original fixed-column
+      *       layout or as a comma-delimited CSV export -- some
+      *       upstream feeds only produce CSV now. A CSV line has a
+      *       comma right after the 10-byte account number, which a
+      *       fixed-format line never does, so that one byte is
+      *       enough to tell the two apart. WS-CSV-Bal-Raw holds the
+      *       balance column as text (it needs its decimal point
+      *       parsed out) before 1530-Convert-CSV-Balance turns it
+      *       into Cust-Acct-Balance.
+       01  WS-CSV-Control.
+           12 WS-CSV-Ptr                PIC S9(4) COMP.
+           12 WS-CSV-Bal-Raw            PIC X(12).
+           12 WS-CSV-Bal-Negative-Sw    PIC X(01) VALUE "N".
+              88 WS-CSV-Bal-Negative    VALUE "Y".
+           12 WS-CSV-Bal-Whole          PIC 9(07).
+           12 WS-CSV-Bal-Frac-Text      PIC X(02).
+           12 WS-CSV-Bal-Frac           PIC 9(02).
+
+      *    UNSTRING targets for a CSV INFile record. INFile-Raw-Record
+      *       shares storage with INFile-Customer-Record (both are
+      *       01-levels under FD INFile), so UNSTRING cannot write its
+      *       INTO fields directly on top of INFile-Customer-Record --
+      *       that would overwrite bytes of INFile-Raw-Record the scan
+      *       has not reached yet. Land each field here first, then
+      *       MOVE the whole set across once the UNSTRING is done.
+       01  WS-CSV-Fields.
+           12 WS-CSV-Acct-Number        PIC X(10).
+           12 WS-CSV-Last-Name          PIC X(20).
+           12 WS-CSV-First-Name         PIC X(15).
+           12 WS-CSV-Address            PIC X(25).
+           12 WS-CSV-City                PIC X(15).
+           12 WS-CSV-State               PIC X(15).
+           12 WS-CSV-Zip                 PIC X(05).
+           12 WS-CSV-Zip-Plus4           PIC X(04).
+           12 WS-CSV-Acct-Status         PIC X(01).
+
+      *    Page-headed report line layouts for PrtFile.
+           COPY RPTLINE.
+
+       01  WS-File-Counters.
+           12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 FD-OUTFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 WS-Duplicate-Cnt             PIC S9(4) COMP VALUE ZERO.
+
+      *    Duplicate-detection controls. OUTFile's mailing sort orders
+      *       by state, then balance descending, with last name only
+      *       breaking ties on equal balances -- two records for the
+      *       same re-sent customer at different balances would not
+      *       be adjacent there. 2050-Check-Duplicates runs its own
+      *       sort by state and last name only so they always are.
+       01  WS-Dedup-Control.
+           12 WS-First-Record-Sw        PIC X(01) VALUE "Y".
+              88 WS-First-Record        VALUE "Y".
+           12 WS-Prior-Cust-State       PIC X(15).
+           12 WS-Prior-Cust-Last-Name   PIC X(20).
+
        01 EOJ-Display-Messages.
            12 EOJ-End-Message PIC X(042) VALUE
               "*** Program STCBEX01 - End of Run Messages".
@@ -59,27 +236,315 @@
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
+           PERFORM 1500-Normalize-Input.
            PERFORM 2000-Process.
+           PERFORM 2050-Check-Duplicates.
+           PERFORM 4000-Count-Records.
            PERFORM 3000-End-Job.
            GOBACK.
 
        1000-Begin-Job.
-      *    Because it is just USING and GIVING, file opening and 
+      *    Because it is just USING and GIVING, file opening and
       *    closing is not needed. The OS handles that.
       D     DISPLAY "1000-Begin-Job: ".
       D     DISPLAY "Normally, I would have something to do here".
+           OPEN OUTPUT PrtFile.
+           OPEN OUTPUT DupFile.
+           OPEN OUTPUT VndrFile.
+           MOVE "STCBEX01" TO WS-Rpt-Pgm-Id.
+           ACCEPT WS-Rpt-Run-Date FROM DATE.
+
+      *    USING/GIVING reads INFile straight into the SORT with no
+      *       per-record hook of our own, so a CSV line has to be
+      *       turned into the fixed layout before the sort ever sees
+      *       it -- this pass writes that normalized copy to
+      *       StageFile, and 2000-Process sorts StageFile instead of
+      *       INFile directly.
+       1500-Normalize-Input.
+      D     DISPLAY "1500-Normalize-Input: ".
+           OPEN INPUT INFile.
+           OPEN OUTPUT StageFile.
+           PERFORM UNTIL WS-INFile-EOF
+              READ INFile
+                 AT END SET WS-INFile-EOF TO TRUE
+                 NOT AT END
+                    PERFORM 1510-Parse-Input-Record
+                    MOVE INFile-Customer-Record
+                       TO StageFile-Customer-Record
+                    PERFORM 6000-Write-StageFile
+              END-READ
+           END-PERFORM.
+           CLOSE INFile.
+           CLOSE StageFile.
+
+      *    A fixed-format line already lines up byte-for-byte with
+      *       INFile-Customer-Record, so only a CSV line -- flagged
+      *       by the comma right after the account number -- needs
+      *       any work here.
+       1510-Parse-Input-Record.
+           IF INFile-Raw-Record(11:1) = ","
+              PERFORM 1520-Parse-CSV-Record
+           END-IF.
+
+       1520-Parse-CSV-Record.
+           UNSTRING INFile-Raw-Record DELIMITED BY ","
+              INTO WS-CSV-Acct-Number
+                   WS-CSV-Last-Name
+                   WS-CSV-First-Name
+                   WS-CSV-Address
+                   WS-CSV-City
+                   WS-CSV-State
+                   WS-CSV-Zip
+                   WS-CSV-Zip-Plus4
+                   WS-CSV-Bal-Raw
+                   WS-CSV-Acct-Status
+           END-UNSTRING.
+           MOVE WS-CSV-Acct-Number  TO INFile-Cust-Acct-Number.
+           MOVE WS-CSV-Last-Name    TO INFile-Cust-Last-Name.
+           MOVE WS-CSV-First-Name   TO INFile-Cust-First-Name.
+           MOVE WS-CSV-Address      TO INFile-Cust-Address.
+           MOVE WS-CSV-City         TO INFile-Cust-City.
+           MOVE WS-CSV-State        TO INFile-Cust-State.
+           MOVE WS-CSV-Zip          TO INFile-Cust-Zip.
+           MOVE WS-CSV-Zip-Plus4    TO INFile-Cust-Zip-Plus4.
+           MOVE WS-CSV-Acct-Status  TO INFile-Cust-Acct-Status.
+           PERFORM 1530-Convert-CSV-Balance.
+
+      *    WS-CSV-Bal-Raw is text like "1234.56" or "-1234.56" --
+      *       split it on the decimal point and the sign, then
+      *       recombine it as a real numeric balance.
+       1530-Convert-CSV-Balance.
+           MOVE 1 TO WS-CSV-Ptr.
+           MOVE "N" TO WS-CSV-Bal-Negative-Sw.
+           IF WS-CSV-Bal-Raw(1:1) = "-"
+              SET WS-CSV-Bal-Negative TO TRUE
+              MOVE 2 TO WS-CSV-Ptr
+           END-IF.
+           MOVE ZERO TO WS-CSV-Bal-Whole.
+           MOVE SPACES TO WS-CSV-Bal-Frac-Text.
+           UNSTRING WS-CSV-Bal-Raw DELIMITED BY "."
+              INTO WS-CSV-Bal-Whole WS-CSV-Bal-Frac-Text
+              WITH POINTER WS-CSV-Ptr
+           END-UNSTRING.
+
+      *    WS-CSV-Bal-Frac-Text is the fraction digits UNSTRING left
+      *       off with -- alphanumeric, so a one-digit fraction like
+      *       "5" comes back space-padded on the right ("5 ") rather
+      *       than zero-padded, and a balance with no decimal point
+      *       at all leaves it untouched (still spaces from the MOVE
+      *       above). Either way it has to be turned into tenths/
+      *       hundredths explicitly before it is usable as a number --
+      *       "5 " means 50 cents, not 5.
+           IF WS-CSV-Bal-Frac-Text = SPACES
+              MOVE "00" TO WS-CSV-Bal-Frac-Text
+           ELSE
+              IF WS-CSV-Bal-Frac-Text(2:1) = SPACE
+                 MOVE "0" TO WS-CSV-Bal-Frac-Text(2:1)
+              END-IF
+           END-IF.
+           MOVE WS-CSV-Bal-Frac-Text TO WS-CSV-Bal-Frac.
+           COMPUTE INFile-Cust-Acct-Balance =
+              WS-CSV-Bal-Whole + (WS-CSV-Bal-Frac / 100).
+           IF WS-CSV-Bal-Negative
+              COMPUTE INFile-Cust-Acct-Balance =
+                 INFile-Cust-Acct-Balance * -1
+           END-IF.
 
        2000-Process.
            SORT SORTFile
-              ON ASCENDING KEY
-                 SORTFile-Cust-Last-Name
-                USING INFile
+              ON ASCENDING  KEY SORTFile-Cust-State
+              ON DESCENDING KEY SORTFile-Cust-Acct-Balance
+              ON DESCENDING KEY SORTFile-Cust-Last-Name
+                USING StageFile
                 GIVING OUTFile.
            IF SORT-RETURN > 0
               DISPLAY '*** WARNING ***'
               DISPLAY '  SORT FAILED  '
            END-IF.
 
+      *    A second sort of the same StageFile input, by state and
+      *       last name only, so same-customer re-sends land next to
+      *       each other regardless of where the mailing sort's
+      *       balance key happened to place them. DupFile is written
+      *       off this sort, not off OUTFile.
+       2050-Check-Duplicates.
+           SORT DupSortFile
+              ON ASCENDING KEY DupSortFile-Cust-State
+              ON ASCENDING KEY DupSortFile-Cust-Last-Name
+                USING StageFile
+                OUTPUT PROCEDURE 2060-Dup-Output-Procedure.
+           IF SORT-RETURN > 0
+              DISPLAY '*** WARNING ***'
+              DISPLAY '  DUPLICATE-CHECK SORT FAILED'
+           END-IF.
+
+       2060-Dup-Output-Procedure.
+           SET WS-DupSortFile-Good TO TRUE.
+           PERFORM UNTIL WS-DupSortFile-EOF
+              PERFORM 2070-Return-DupSortFile
+              IF WS-DupSortFile-Good
+                 PERFORM 4100-Check-Duplicate-Customer
+              END-IF
+           END-PERFORM.
+
+       2070-Return-DupSortFile.
+           RETURN DupSortFile
+              AT END SET WS-DupSortFile-EOF TO TRUE
+           END-RETURN.
+           IF NOT WS-DupSortFile-Good
+              IF WS-DupSortFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 2070-Return-DupSortFile"
+                 DISPLAY "Return DupSortFile Failed."
+                 DISPLAY "File Status: " SORT-RETURN
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+      *    USING/GIVING hands record movement entirely to the SORT
+      *       verb, so there is no read/write paragraph to hang a
+      *       counter on or to write a report line from. Re-open
+      *       each file read-only, after the sort, both to reconcile
+      *       how many records went in and out and to drive the
+      *       page-headed report off the sorted OUTFile.
        3000-End-Job.
       D     DISPLAY "3000-End-Job: ".
            DISPLAY EOJ-End-Message.
+           DISPLAY "Records Read    (INFile) : " FD-INFile-Record-Cnt.
+           DISPLAY "Records Written (OUTFile): " FD-OUTFile-Record-Cnt.
+           DISPLAY "Suspect Duplicates       : " WS-Duplicate-Cnt.
+
+       4000-Count-Records.
+           OPEN INPUT INFile.
+           PERFORM UNTIL WS-INFile-EOF
+              READ INFile
+                 AT END SET WS-INFile-EOF TO TRUE
+                 NOT AT END ADD +1 TO FD-INFile-Record-Cnt
+              END-READ
+           END-PERFORM.
+           CLOSE INFile.
+
+           OPEN INPUT OUTFile.
+           PERFORM UNTIL WS-OUTFile-EOF
+              READ OUTFile
+                 AT END SET WS-OUTFile-EOF TO TRUE
+                 NOT AT END
+                    ADD +1 TO FD-OUTFile-Record-Cnt
+                    PERFORM 7100-Write-Report-Detail
+                    PERFORM 7300-Build-Vendor-Record
+              END-READ
+           END-PERFORM.
+           CLOSE OUTFile.
+           PERFORM 7200-Write-Report-Total.
+           CLOSE PrtFile.
+           CLOSE DupFile.
+           CLOSE VndrFile.
+
+      *    USING/GIVING gives no hook to keep a duplicate out of
+      *       OUTFile before it is written, so a suspect match is
+      *       only flagged onto DupFile here, not removed from the
+      *       mailing list -- see the note in 2200-Output-Procedure
+      *       of STCBEX04 for the program that can actually do that.
+      *       Driven off DupSortFile (state/last-name order), not
+      *       OUTFile (state/balance/last-name order) -- see
+      *       2050-Check-Duplicates.
+       4100-Check-Duplicate-Customer.
+           IF NOT WS-First-Record
+              AND DupSortFile-Cust-State = WS-Prior-Cust-State
+              AND DupSortFile-Cust-Last-Name = WS-Prior-Cust-Last-Name
+              ADD +1 TO WS-Duplicate-Cnt
+              MOVE "SUSPECT DUPLICATE (NAME/STATE)" TO DupFile-Reason
+              MOVE DupSortFile-Customer-Record TO
+                 DupFile-Customer-Record
+              PERFORM 6100-Write-DupFile
+           END-IF.
+           MOVE DupSortFile-Cust-State     TO WS-Prior-Cust-State.
+           MOVE DupSortFile-Cust-Last-Name TO WS-Prior-Cust-Last-Name.
+           MOVE "N" TO WS-First-Record-Sw.
+
+       6000-Write-StageFile.
+           WRITE StageFile-Customer-Record.
+           IF NOT WS-StageFile-Good
+              DISPLAY "** ERROR **: 6000-Write-StageFile"
+              DISPLAY "WRITE StageFile Failed."
+              DISPLAY "File Status: " WS-StageFile-Status
+              CLOSE INFile
+              CLOSE StageFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6100-Write-DupFile.
+           WRITE DupFile-Record.
+           IF NOT WS-DupFile-Good
+              DISPLAY "** ERROR **: 6100-Write-DupFile"
+              DISPLAY "WRITE DupFile Failed."
+              DISPLAY "File Status: " WS-DupFile-Status
+              CLOSE DupFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *    Remaps the already-sorted OUTFile record into the mail-
+      *       fulfillment vendor's own fixed layout and writes it to
+      *       VndrFile, so the vendor upload no longer needs a manual
+      *       reformatting pass against CUSTTXT2.
+       7300-Build-Vendor-Record.
+           MOVE SPACES TO VndrFile-Record.
+           MOVE OUTFile-Cust-Acct-Number  TO Vndr-Acct-Number.
+           MOVE OUTFile-Cust-Last-Name    TO Vndr-Cust-Last-Name.
+           MOVE OUTFile-Cust-First-Name   TO Vndr-Cust-First-Name.
+           MOVE OUTFile-Cust-Address      TO Vndr-Address-Line-1.
+           MOVE OUTFile-Cust-City         TO Vndr-City.
+           MOVE OUTFile-Cust-State        TO Vndr-State.
+           MOVE OUTFile-Cust-Zip          TO Vndr-Zip-Full(1:5).
+           MOVE OUTFile-Cust-Zip-Plus4    TO Vndr-Zip-Full(6:4).
+           MOVE OUTFile-Cust-Acct-Balance TO Vndr-Acct-Balance.
+           PERFORM 7400-Write-VndrFile.
+
+       7400-Write-VndrFile.
+           WRITE VndrFile-Record.
+           IF NOT WS-VndrFile-Good
+              DISPLAY "** ERROR **: 7400-Write-VndrFile"
+              DISPLAY "WRITE VndrFile Failed."
+              DISPLAY "File Status: " WS-VndrFile-Status
+              CLOSE OUTFile
+              CLOSE PrtFile
+              CLOSE DupFile
+              CLOSE VndrFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *    Starts a new report page: heading, column titles, and a
+      *       blank line, then resets the line count.
+       7000-Write-Report-Heading.
+           ADD +1 TO WS-Rpt-Page-Count.
+           MOVE WS-Rpt-Page-Count TO WS-Rpt-Page-No.
+           WRITE PrtFile-Record FROM WS-Report-Heading-1.
+           WRITE PrtFile-Record FROM WS-Report-Heading-2.
+           WRITE PrtFile-Record FROM WS-Report-Blank-Line.
+           MOVE ZERO TO WS-Rpt-Line-Count.
+
+      *    Writes one customer onto the report, starting a new page
+      *       first if the current one is full.
+       7100-Write-Report-Detail.
+           IF WS-Rpt-Line-Count = ZERO
+              OR WS-Rpt-Line-Count >= WS-Rpt-Lines-Per-Pg
+              PERFORM 7000-Write-Report-Heading
+           END-IF.
+           MOVE OUTFile-Cust-Acct-Number TO WS-Rpt-Acct-Number.
+           MOVE OUTFile-Cust-Last-Name   TO WS-Rpt-Last-Name.
+           MOVE OUTFile-Cust-First-Name  TO WS-Rpt-First-Name.
+           MOVE OUTFile-Cust-State       TO WS-Rpt-State.
+           MOVE OUTFile-Cust-Acct-Balance TO WS-Rpt-Balance.
+           WRITE PrtFile-Record FROM WS-Report-Detail-Line.
+           ADD +1 TO WS-Rpt-Line-Count.
+
+      *    Writes the closing grand-total line for the report.
+       7200-Write-Report-Total.
+           WRITE PrtFile-Record FROM WS-Report-Blank-Line.
+           MOVE FD-OUTFile-Record-Cnt TO WS-Rpt-Total-Count.
+           WRITE PrtFile-Record FROM WS-Report-Total-Line.
