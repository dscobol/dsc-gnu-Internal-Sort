@@ -0,0 +1,247 @@
+      ***********************************************************
+      * Program name:    STCBEX06
+      * Original author: David Stagowski
+      *
+      * Description: Example 06: Program to sort files.
+      *    This version will use an Input Procedure and
+      *       an Output Procedure.
+
+      *    This example sorts by state ascending and, within a
+      *    state, by account balance descending, writing the full
+      *    sorted list to OUTFile/CUSTTXT2 as usual -- but it also
+      *    carries forward only the first WS-VIP-Max (50) records of
+      *    each state, the highest balances, into a separate VIP
+      *    mailing extract (VIPFile/CUSTVIP). The per-state counter
+      *    resets on the state break the same way STCBRPT1's
+      *    control-break report resets its subtotal.
+
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created for the VIP mailing list --
+      *                          top 50 balances per state, so that
+      *                          no longer has to be trimmed out of
+      *                          the full sorted list by hand.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STCBEX06.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFile
+           ASSIGN TO CUSTTXT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INFile-Status.
+
+           SELECT SORTFile
+           ASSIGN TO SORTWK.
+
+           SELECT OUTFile
+           ASSIGN TO CUSTTXT2
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTFile-Status.
+
+      *    Top-WS-VIP-Max-per-state extract, highest account balances
+      *       first within each state.
+           SELECT VIPFile
+           ASSIGN TO CUSTVIP
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VIPFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
+
+       SD  SORTFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==SORTFile==.
+
+       FD OUTFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==OUTFile==.
+
+       FD  VIPFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==VIPFile==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==SORTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OUTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==VIPFile==.
+
+       01  WS-File-Counters.
+           12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 SD-SORTFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 FD-OUTFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 FD-VIPFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+
+      *    Per-state VIP counter. SORTFile comes back ordered by
+      *       state, so a change in SORTFile-Cust-State is the state
+      *       break -- the same signal STCBRPT1 uses -- and resets
+      *       the count back to the top of the new state's list.
+       01  WS-VIP-Control.
+           12 WS-VIP-Max                PIC S9(4) COMP VALUE +50.
+           12 WS-VIP-First-Record-Sw    PIC X(01) VALUE "Y".
+              88 WS-VIP-First-Record    VALUE "Y".
+           12 WS-VIP-Prior-State        PIC X(15).
+           12 WS-VIP-State-Count        PIC S9(4) COMP VALUE ZERO.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program STCBEX06 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+      D     DISPLAY "1000-Begin-Job: ".
+      *    Note: Open input here, close at end of Input-Procedure.
+           OPEN INPUT INFile.
+           PERFORM 5000-Read-INFile.
+
+       2000-Process.
+           SORT SORTFile
+              ON ASCENDING  KEY SORTFile-Cust-State
+              ON DESCENDING KEY SORTFile-Cust-Acct-Balance
+                INPUT  PROCEDURE 2100-Input-Procedure
+                OUTPUT PROCEDURE 2200-Output-Procedure.
+           IF SORT-RETURN > 0
+              DISPLAY '*** WARNING ***'
+              DISPLAY '  SORT FAILED  '
+           END-IF.
+
+       2100-Input-Procedure.
+           PERFORM UNTIL WS-INFile-EOF
+              MOVE INFile-Customer-Record TO SORTFile-Customer-Record
+              PERFORM 8000-Release-SortFile
+              PERFORM 5000-Read-INFile
+           END-PERFORM.
+           CLOSE INFile.
+
+       2200-Output-Procedure.
+      *    Note: Open output here, close at End-Job.
+           OPEN OUTPUT OUTFile.
+           OPEN OUTPUT VIPFile.
+           SET WS-SORTFile-Good TO TRUE.
+           PERFORM UNTIL WS-SORTFile-EOF
+              PERFORM 8000-Return-SortFile
+              IF WS-SORTFile-Good
+                 PERFORM 2210-Process-OUTFile-Record
+              END-IF
+           END-PERFORM.
+
+      *    Writes every sorted record through to OUTFile as usual,
+      *       then, if it still falls within the top WS-VIP-Max for
+      *       its state, also writes it to VIPFile.
+       2210-Process-OUTFile-Record.
+           IF WS-VIP-First-Record
+              OR SORTFile-Cust-State NOT = WS-VIP-Prior-State
+              MOVE +1 TO WS-VIP-State-Count
+              MOVE SORTFile-Cust-State TO WS-VIP-Prior-State
+              MOVE "N" TO WS-VIP-First-Record-Sw
+           ELSE
+              ADD +1 TO WS-VIP-State-Count
+           END-IF.
+           MOVE SORTFile-Customer-Record TO OUTFile-Customer-Record.
+           PERFORM 6000-Write-OutFile.
+           IF WS-VIP-State-Count NOT > WS-VIP-Max
+              MOVE SORTFile-Customer-Record TO VIPFile-Customer-Record
+              PERFORM 6100-Write-VIPFile
+           END-IF.
+
+       3000-End-Job.
+      D     DISPLAY "3000-End-Job: ".
+           CLOSE OUTFile.
+           CLOSE VIPFile.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "Records Read     (INFile) : " FD-INFile-Record-Cnt.
+           DISPLAY "Records Released (SORTFile): "
+              SD-SORTFile-Record-Cnt.
+           DISPLAY "Records Written  (OUTFile) : "
+              FD-OUTFile-Record-Cnt.
+           DISPLAY "Records Written  (VIPFile) : "
+              FD-VIPFile-Record-Cnt.
+
+       5000-Read-INFile.
+           READ INFile
+              AT END SET WS-INFile-EOF TO TRUE
+           END-READ.
+           IF WS-INFile-Good
+              ADD +1 TO FD-INFile-Record-Cnt
+           ELSE
+              IF WS-INFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-INFile"
+                 DISPLAY "Read INFile Failed."
+                 DISPLAY "File Status: " WS-INFile-Status
+                 CLOSE INFile
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Write-OutFile.
+           WRITE OUTFile-Customer-Record.
+           IF WS-OutFile-Good
+              ADD +1 TO FD-OUTFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 6000-Write-OutFile"
+              DISPLAY "WRITE OutFile Failed."
+              DISPLAY "File Status: " WS-OutFile-Status
+              CLOSE OUTFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6100-Write-VIPFile.
+           WRITE VIPFile-Customer-Record.
+           IF WS-VIPFile-Good
+              ADD +1 TO FD-VIPFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 6100-Write-VIPFile"
+              DISPLAY "WRITE VIPFile Failed."
+              DISPLAY "File Status: " WS-VIPFile-Status
+              CLOSE VIPFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       8000-Return-SortFile.
+           RETURN SORTFile
+               AT END SET WS-SORTFile-EOF TO TRUE
+           END-RETURN.
+           IF WS-SORTFile-Good
+              NEXT SENTENCE
+           ELSE
+              IF WS-SORTFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 8000-Return-SortFile"
+                 DISPLAY "Return SORTFile Failed."
+                 DISPLAY "File Status: " SORT-RETURN
+                 GOBACK
+              END-IF
+           END-IF.
+
+       8000-Release-SortFile.
+           RELEASE SORTFile-Customer-Record.
+           ADD +1 TO SD-SORTFile-Record-Cnt.
