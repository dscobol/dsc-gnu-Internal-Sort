@@ -0,0 +1,117 @@
+      ***********************************************************
+      * Program name:    STCBDRV1
+      * Original author: David Stagowski
+      *
+      * Description: Nightly batch driver.
+      *    Calls STCBEX01, STCBEX02 and STCBEX04 in sequence for the
+      *    nightly batch window and checks each one's RETURN-CODE
+      *    before going on to the next step. Today this is done by a
+      *    human watching the console between runs -- this program
+      *    halts the chain and logs which step failed the first time
+      *    any of the three comes back non-zero, instead of letting
+      *    a later step run against whatever the failed step left
+      *    behind.
+
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created so the nightly chain has a
+      *                          single job to submit instead of
+      *                          three watched by hand.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STCBDRV1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Tracks the step currently running/failed and the chain's
+      *       overall outcome. Once a step fails, 2000-Run-Chain
+      *       skips every step still ahead of it.
+       01  WS-Chain-Control.
+           12 WS-Step-RC             PIC S9(4) COMP VALUE ZERO.
+           12 WS-Chain-Failed-Sw     PIC X(01) VALUE "N".
+              88 WS-Chain-Failed     VALUE "Y".
+           12 WS-Failed-Step         PIC X(08) VALUE SPACES.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program STCBDRV1 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Run-Chain.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+      D     DISPLAY "1000-Begin-Job: ".
+           DISPLAY "*** STCBDRV1 - Nightly Batch Chain Starting ***".
+
+      *    Runs each step only if the chain has not already failed,
+      *       so one bad step does not let the next one run against
+      *       its leftovers.
+       2000-Run-Chain.
+           PERFORM 2100-Run-STCBEX01.
+           IF NOT WS-Chain-Failed
+              PERFORM 2200-Run-STCBEX02
+           END-IF.
+           IF NOT WS-Chain-Failed
+              PERFORM 2300-Run-STCBEX04
+           END-IF.
+
+       2100-Run-STCBEX01.
+           DISPLAY "STCBDRV1: Starting STCBEX01".
+           CALL "STCBEX01".
+           MOVE RETURN-CODE TO WS-Step-RC.
+           IF WS-Step-RC NOT = ZERO
+              SET WS-Chain-Failed TO TRUE
+              MOVE "STCBEX01" TO WS-Failed-Step
+              DISPLAY "STCBDRV1: STCBEX01 FAILED, RC = " WS-Step-RC
+           ELSE
+              DISPLAY "STCBDRV1: STCBEX01 completed, RC = "
+                 WS-Step-RC
+           END-IF.
+
+       2200-Run-STCBEX02.
+           DISPLAY "STCBDRV1: Starting STCBEX02".
+           CALL "STCBEX02".
+           MOVE RETURN-CODE TO WS-Step-RC.
+           IF WS-Step-RC NOT = ZERO
+              SET WS-Chain-Failed TO TRUE
+              MOVE "STCBEX02" TO WS-Failed-Step
+              DISPLAY "STCBDRV1: STCBEX02 FAILED, RC = " WS-Step-RC
+           ELSE
+              DISPLAY "STCBDRV1: STCBEX02 completed, RC = "
+                 WS-Step-RC
+           END-IF.
+
+       2300-Run-STCBEX04.
+           DISPLAY "STCBDRV1: Starting STCBEX04".
+           CALL "STCBEX04".
+           MOVE RETURN-CODE TO WS-Step-RC.
+           IF WS-Step-RC NOT = ZERO
+              SET WS-Chain-Failed TO TRUE
+              MOVE "STCBEX04" TO WS-Failed-Step
+              DISPLAY "STCBDRV1: STCBEX04 FAILED, RC = " WS-Step-RC
+           ELSE
+              DISPLAY "STCBDRV1: STCBEX04 completed, RC = "
+                 WS-Step-RC
+           END-IF.
+
+       3000-End-Job.
+      D     DISPLAY "3000-End-Job: ".
+           IF WS-Chain-Failed
+              DISPLAY "*** BATCH CHAIN HALTED AT " WS-Failed-Step
+                 " ***"
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              DISPLAY "*** BATCH CHAIN COMPLETED SUCCESSFULLY ***"
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+           DISPLAY EOJ-End-Message.
