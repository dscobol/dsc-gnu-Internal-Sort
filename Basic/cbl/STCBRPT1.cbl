@@ -0,0 +1,146 @@
+      ***********************************************************
+      * Program name:    STCBRPT1
+      * Original author: David Stagowski
+      *
+      * Description: Customers-by-State summary report.
+      *    Reads the sorted CUSTTXT2 output of STCBEX01/02/04 and
+      *    produces a control-break report -- a count and account
+      *    balance subtotal line per state, plus a grand total --
+      *    for the monthly management review.
+
+      *    Note: INFile must already be sorted ascending on
+      *       Cust-State (exactly what STCBEX01/02/04 produce) or
+      *       the break logic below will print a separate group
+      *       every time the same state value re-appears out of
+      *       sequence.
+
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2023-03-10 dscobol       Created to learn.
+      * 20xx-xx-xx
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STCBRPT1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFile
+           ASSIGN TO CUSTTXT2
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+
+       01  WS-File-Counters.
+           12 FD-INFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Control-Break.
+           12 WS-First-Record-Sw         PIC X(01) VALUE "Y".
+              88 WS-First-Record         VALUE "Y".
+           12 WS-Prior-State              PIC X(15) VALUE SPACES.
+           12 WS-State-Count              PIC S9(5) COMP VALUE ZERO.
+           12 WS-State-Subtotal           PIC S9(9)V99 VALUE ZERO.
+           12 WS-Grand-Count              PIC S9(5) COMP VALUE ZERO.
+           12 WS-Grand-Total              PIC S9(9)V99 VALUE ZERO.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program STCBRPT1 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+      D     DISPLAY "1000-Begin-Job: ".
+           OPEN INPUT INFile.
+           IF NOT WS-INFile-Good
+              DISPLAY "** ERROR **: 1000-Begin-Job"
+              DISPLAY "Open INFile Failed."
+              DISPLAY "File Status: " WS-INFile-Status
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           DISPLAY "*** Customers by State Summary Report ***".
+           PERFORM 5000-Read-INFile.
+
+       2000-Process.
+           PERFORM UNTIL WS-INFile-EOF
+              PERFORM 2100-Process-Record
+              PERFORM 5000-Read-INFile
+           END-PERFORM.
+
+      *    Detects the state control break and accumulates the
+      *       count/subtotal for the state currently in hand.
+       2100-Process-Record.
+           IF WS-First-Record
+              MOVE "N" TO WS-First-Record-Sw
+              MOVE INFile-Cust-State TO WS-Prior-State
+           ELSE
+              IF INFile-Cust-State NOT = WS-Prior-State
+                 PERFORM 2200-State-Break
+                 MOVE INFile-Cust-State TO WS-Prior-State
+              END-IF
+           END-IF.
+           ADD +1 TO WS-State-Count.
+           ADD INFile-Cust-Acct-Balance TO WS-State-Subtotal.
+
+      *    Prints the subtotal line for the state just completed and
+      *       rolls its count/subtotal into the grand total.
+       2200-State-Break.
+           DISPLAY "State: " WS-Prior-State
+              "  Count: " WS-State-Count
+              "  Subtotal: " WS-State-Subtotal.
+           ADD WS-State-Count   TO WS-Grand-Count.
+           ADD WS-State-Subtotal TO WS-Grand-Total.
+           MOVE ZERO TO WS-State-Count.
+           MOVE ZERO TO WS-State-Subtotal.
+
+       3000-End-Job.
+      D     DISPLAY "3000-End-Job: ".
+           IF NOT WS-First-Record
+              PERFORM 2200-State-Break
+           END-IF.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Grand Total Count   : " WS-Grand-Count.
+           DISPLAY "Grand Total Balance : " WS-Grand-Total.
+           CLOSE INFile.
+           DISPLAY EOJ-End-Message.
+
+       5000-Read-INFile.
+           READ INFile
+              AT END SET WS-INFile-EOF TO TRUE
+           END-READ.
+           IF WS-INFile-Good
+              ADD +1 TO FD-INFile-Record-Cnt
+           ELSE
+              IF WS-INFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 5000-Read-INFile"
+                 DISPLAY "Read INFile Failed."
+                 DISPLAY "File Status: " WS-INFile-Status
+                 CLOSE INFile
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
