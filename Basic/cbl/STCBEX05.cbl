@@ -0,0 +1,207 @@
+      ***********************************************************
+      * Program name:    STCBEX05
+      * Original author: David Stagowski
+      *
+      * Description: Example 05: Program to merge files.
+      *    This version takes two pre-sorted regional customer
+      *       extracts (east and west) and merges them into one
+      *       consolidated, de-duplicated CUSTTXT2, using the SORT
+      *       verb's MERGE form with an Output Procedure, the way
+      *       STCBEX04 structures its Input/Output procedures.
+      *
+      *    Both RegnEFile and RegnWFile must already be sorted
+      *       ascending by Cust-Acct-Number before this program
+      *       runs -- MERGE, unlike SORT, does not do its own
+      *       pre-sort of each input file.
+
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created so the east/west regional
+      *                          extracts no longer have to be
+      *                          hand-concatenated before STCBEX01.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STCBEX05.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RegnEFile
+           ASSIGN TO CUSTEAST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RegnEFile-Status.
+
+           SELECT RegnWFile
+           ASSIGN TO CUSTWEST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RegnWFile-Status.
+
+           SELECT SORTFile
+           ASSIGN TO SORTWK.
+
+           SELECT OUTFile
+           ASSIGN TO CUSTTXT2
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RegnEFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==RegnEFile==.
+
+       FD  RegnWFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==RegnWFile==.
+
+       SD  SORTFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==SORTFile==.
+
+       FD OUTFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==OUTFile==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==RegnEFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RegnWFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==SORTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OUTFile==.
+
+      *    Plain-English text for the file status codes above, so
+      *       the console log means something without a reference
+      *       card. See 9100-Display-FS-Message.
+           COPY FSMSG.
+       01  WS-FS-Lookup-Code           PIC X(02).
+
+       01  WS-File-Counters.
+           12 SD-SORTFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 FD-OUTFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 WS-Duplicate-Cnt             PIC S9(4) COMP VALUE ZERO.
+
+      *    De-duplication controls. The merged stream arrives in
+      *       Cust-Acct-Number order, so the second and later
+      *       records carrying a key already seen are duplicates --
+      *       only the first one reaches OUTFile.
+       01  WS-Dedup-Control.
+           12 WS-First-Record-Sw        PIC X(01) VALUE "Y".
+              88 WS-First-Record        VALUE "Y".
+           12 WS-Prior-Acct-Number      PIC X(10).
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program STCBEX05 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+      D     DISPLAY "1000-Begin-Job: ".
+      D     DISPLAY "Merging RegnEFile and RegnWFile into OUTFile".
+
+       2000-Process.
+           MERGE SORTFile
+              ON ASCENDING KEY
+                 SORTFILE-Cust-Acct-Number
+                USING RegnEFile RegnWFile
+                OUTPUT PROCEDURE 2200-Output-Procedure.
+           IF SORT-RETURN > 0
+              DISPLAY '*** WARNING ***'
+              DISPLAY '  MERGE FAILED  '
+           END-IF.
+
+       2200-Output-Procedure.
+           OPEN OUTPUT OUTFile.
+           SET WS-SORTFile-Good TO TRUE.
+           PERFORM UNTIL WS-SORTFile-EOF
+              PERFORM 8000-Return-SortFile
+              IF WS-SORTFile-Good
+                 PERFORM 2210-Process-OUTFile-Record
+              END-IF
+           END-PERFORM.
+           CLOSE OUTFile.
+
+      *    The first record for a given account number is kept; any
+      *       further record carrying that same number is a
+      *       duplicate from the regional extracts and is dropped.
+       2210-Process-OUTFile-Record.
+           IF WS-First-Record
+              OR SORTFILE-Cust-Acct-Number NOT = WS-Prior-Acct-Number
+              MOVE SORTFile-Customer-Record TO
+                 OUTFile-Customer-Record
+              PERFORM 6000-Write-OutFile
+              MOVE SORTFILE-Cust-Acct-Number TO WS-Prior-Acct-Number
+              MOVE "N" TO WS-First-Record-Sw
+           ELSE
+              ADD +1 TO WS-Duplicate-Cnt
+           END-IF.
+
+       3000-End-Job.
+      D     DISPLAY "3000-End-Job: ".
+           DISPLAY EOJ-End-Message.
+           DISPLAY "Records Merged  (SORTFile): "
+              SD-SORTFile-Record-Cnt.
+           DISPLAY "Records Written (OUTFile) : " FD-OUTFile-Record-Cnt.
+           DISPLAY "Duplicates Dropped        : " WS-Duplicate-Cnt.
+
+       6000-Write-OutFile.
+           WRITE OUTFile-Customer-Record.
+           IF WS-OutFile-Good
+              ADD +1 TO FD-OUTFile-Record-Cnt
+           ELSE
+              DISPLAY "** ERROR **: 6000-Write-OutFile"
+              DISPLAY "WRITE OutFile Failed."
+              DISPLAY "File Status: " WS-OutFile-Status
+              MOVE WS-OutFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE OUTFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *    Looks WS-FS-Lookup-Code up in the FSMSG message table and
+      *       displays the plain-English text alongside it, so the
+      *       console log is readable without a status-code card.
+       9100-Display-FS-Message.
+           SET WS-FS-Message-Idx TO 1.
+           SEARCH WS-FS-Message-Entry
+              AT END
+                 DISPLAY "File Status Meaning: "
+                    WS-FS-Unknown-Message
+              WHEN WS-FS-Message-Code (WS-FS-Message-Idx) =
+                   WS-FS-Lookup-Code
+                 DISPLAY "File Status Meaning: "
+                    WS-FS-Message-Text (WS-FS-Message-Idx)
+           END-SEARCH.
+
+       8000-Return-SortFile.
+           RETURN SORTFile
+               AT END SET WS-SORTFile-EOF TO TRUE
+           END-RETURN.
+           IF WS-SORTFile-Good
+              ADD +1 TO SD-SORTFile-Record-Cnt
+           ELSE
+              IF WS-SORTFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 8000-Return-SortFile"
+                 DISPLAY "Return SORTFile Failed."
+                 DISPLAY "File Status: " SORT-RETURN
+                 GOBACK
+              END-IF
+           END-IF.
