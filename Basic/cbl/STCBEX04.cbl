@@ -6,14 +6,39 @@
       *    This version will use an Input Procedure and
       *       an Output Procedure.
 
-      *    This example will exclude the states Illinois and New York,
-      *    and then sort the remaining records by City.
+      *    This example excludes states found in the EXCLCTL control
+      *    file and accounts that are closed or on hold, then sorts
+      *    the remaining records by state and, within a state, by
+      *    last name.
 
       * Maintenance Log
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2023-03-10 dscobol       Created to learn.
-      * 20xx-xx-xx               
+      * 20xx-xx-xx
+      * 2026-08-09 dscobol       Sort key named Cust-State twice
+      *                          instead of actually sorting by city
+      *                          as the header claimed -- changed it
+      *                          to state then last name, which also
+      *                          puts same-customer re-sends next to
+      *                          each other for duplicate detection.
+      * 2026-08-09 dscobol       Added account-status exclusion
+      *                          (closed/held accounts), checked both
+      *                          pre- and post-sort alongside the
+      *                          existing state exclusion, now that
+      *                          CUSTOMER carries Cust-Acct-Status.
+      * 2026-08-09 dscobol       INFile now accepts a comma-delimited
+      *                          CSV export of CUSTTXT as well as the
+      *                          original fixed-column layout.
+      * 2026-08-09 dscobol       Added end-of-job reconciliation of
+      *                          INFile/SORTFile/OUTFile counts against
+      *                          all the pre- and post-sort exclusion
+      *                          counters, with a warning if they do
+      *                          not balance.
+      * 2026-08-09 dscobol       Added VndrFile, a second output file
+      *                          remapped into the mail-fulfillment
+      *                          vendor's own fixed layout, written
+      *                          alongside OUTFile/CUSTTXT2.
       *
       **********************************************************
        IDENTIFICATION DIVISION.
@@ -38,13 +63,56 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-OUTFile-Status.
 
+           SELECT ExclFile
+           ASSIGN TO EXCLCTL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ExclFile-Status.
+
+           SELECT RejFile
+           ASSIGN TO CUSTREJ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RejFile-Status.
+
+           SELECT ChkptFile
+           ASSIGN TO CHKPT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ChkptFile-Status.
+
+           SELECT PrtFile
+           ASSIGN TO CUSTRPT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PrtFile-Status.
+
+           SELECT ErrFile
+           ASSIGN TO CUSTERR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ErrFile-Status.
+
+           SELECT DupFile
+           ASSIGN TO CUSTDUP
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DupFile-Status.
+
+      *    Second output file, remapped into the mail-fulfillment
+      *       vendor's own fixed layout from the already-sorted
+      *       OUTFile data.
+           SELECT VndrFile
+           ASSIGN TO CUSTVDR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VndrFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
+      *    INFile-Raw-Record shares the FD's record area with
+      *       INFile-Customer-Record so 2106-Parse-Input-Record can
+      *       look at the line as plain text before deciding how to
+      *       read it.
        FD  INFile
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
            COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
+       01  INFile-Raw-Record                PIC X(200).
 
        SD  SORTFile.
            COPY CUSTOMER REPLACING ==:tag:== BY ==SORTFile==.
@@ -55,16 +123,247 @@
            BLOCK CONTAINS 0 RECORDS.
            COPY CUSTOMER REPLACING ==:tag:== BY ==OUTFile==.
 
+      *    Control file carrying the list of states to exclude from
+      *       the mailing run. One state name per record. Operations
+      *       maintains this file between runs; no recompile needed.
+       FD  ExclFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ExclFile-Record              PIC X(15).
+
+      *    Reject/exception file. Carries the full Customer-Record
+      *       for any record turned away from the mailing run, plus
+      *       a reason code, so "in" can be proven equal to
+      *       "out" plus "rejected" during audit.
+       FD  RejFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RejFile-Record.
+           12  RejFile-Reason-Code        PIC X(02).
+               88 RejFile-PreSort-Exclusion   VALUE "01".
+               88 RejFile-PostSort-Exclusion  VALUE "02".
+               88 RejFile-PreSort-Status-Excl VALUE "03".
+               88 RejFile-PostSort-Status-Excl VALUE "04".
+           12  RejFile-Customer-Record.
+               16  RejFile-Cust-Acct-Number   PIC X(10).
+               16  RejFile-Cust-Last-Name     PIC X(20).
+               16  RejFile-Cust-First-Name    PIC X(15).
+               16  RejFile-Cust-Address       PIC X(25).
+               16  RejFile-Cust-City          PIC X(15).
+               16  RejFile-Cust-State         PIC X(15).
+               16  RejFile-Cust-Zip           PIC X(05).
+               16  RejFile-Cust-Zip-Plus4      PIC X(04).
+               16  RejFile-Cust-Acct-Balance  PIC S9(7)V99.
+               16  RejFile-Cust-Acct-Status   PIC X(01).
+               16  FILLER                     PIC X(05).
+
+      *    Restart/checkpoint file. A periodic record carrying the
+      *       count of the last INFile record successfully processed
+      *       (released or rejected), so a rerun can reposition past
+      *       already-processed records instead of starting over.
+      *       The last record written in a prior run is the one that
+      *       matters -- CHKPT-STATUS tells 1200-Load-Checkpoint
+      *       whether that run finished clean ("C") or was still
+      *       in-flight ("P") when it stopped.
+       FD  ChkptFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ChkptFile-Record.
+           12  Chkpt-Last-Key              PIC 9(08).
+           12  Chkpt-Status                PIC X(01).
+               88 Chkpt-Complete               VALUE "C".
+               88 Chkpt-In-Progress            VALUE "P".
+
+      *    Formatted, page-headed customer listing -- the same
+      *       records as OUTFile/CUSTTXT2, laid out for a reader
+      *       instead of a downstream program.
+       FD  PrtFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PrtFile-Record                 PIC X(80).
+
+      *    Error listing. Carries the full Customer-Record for any
+      *       INFile record that fails content validation in
+      *       2105-Validate-INFile-Record, plus the reason it was
+      *       turned away, so the bad record never reaches the sort.
+       FD  ErrFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ErrFile-Record.
+           12  ErrFile-Reason             PIC X(30).
+           12  ErrFile-Customer-Record.
+               16  ErrFile-Cust-Acct-Number   PIC X(10).
+               16  ErrFile-Cust-Last-Name     PIC X(20).
+               16  ErrFile-Cust-First-Name    PIC X(15).
+               16  ErrFile-Cust-Address       PIC X(25).
+               16  ErrFile-Cust-City          PIC X(15).
+               16  ErrFile-Cust-State         PIC X(15).
+               16  ErrFile-Cust-Zip           PIC X(05).
+               16  ErrFile-Cust-Zip-Plus4      PIC X(04).
+               16  ErrFile-Cust-Acct-Balance  PIC S9(7)V99.
+               16  ErrFile-Cust-Acct-Status   PIC X(01).
+               16  FILLER                     PIC X(05).
+
+      *    Suspect-duplicate report. Carries the full Customer-Record
+      *       for any SORTFile record whose last name and state match
+      *       the record immediately ahead of it in the sorted
+      *       output -- a likely re-send of the same customer.
+       FD  DupFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DupFile-Record.
+           12  DupFile-Reason             PIC X(30).
+           12  DupFile-Customer-Record.
+               16  DupFile-Cust-Acct-Number   PIC X(10).
+               16  DupFile-Cust-Last-Name     PIC X(20).
+               16  DupFile-Cust-First-Name    PIC X(15).
+               16  DupFile-Cust-Address       PIC X(25).
+               16  DupFile-Cust-City          PIC X(15).
+               16  DupFile-Cust-State         PIC X(15).
+               16  DupFile-Cust-Zip           PIC X(05).
+               16  DupFile-Cust-Zip-Plus4      PIC X(04).
+               16  DupFile-Cust-Acct-Balance  PIC S9(7)V99.
+               16  DupFile-Cust-Acct-Status   PIC X(01).
+               16  FILLER                     PIC X(05).
+
+      *    Second output file, in the mail-fulfillment vendor's own
+      *       fixed layout -- see 7300-Build-Vendor-Record.
+       FD  VndrFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VNDRFMT.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==INFile==.
            COPY WSFST REPLACING ==:tag:== BY ==SORTFile==.
            COPY WSFST REPLACING ==:tag:== BY ==OUTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ExclFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ChkptFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==PrtFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ErrFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DupFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==VndrFile==.
+
+      *    Page-headed report line layouts for PrtFile.
+           COPY RPTLINE.
+
+      *    Plain-English text for the file status codes above, so
+      *       the console log means something without a reference
+      *       card. See 9100-Display-FS-Message.
+           COPY FSMSG.
+       01  WS-FS-Lookup-Code           PIC X(02).
+
+      *    State name-to-code lookup table, so exclusion matching
+      *       works the same whether the incoming state was spelled
+      *       out or sent as a 2-character code. See
+      *       2116-Normalize-State-Code.
+           COPY STATECD.
 
        01  WS-File-Counters.
            12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
            12 SD-SORTFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
            12 FD-OUTFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 WS-Invalid-Cnt               PIC S9(4) COMP VALUE ZERO.
+           12 WS-Duplicate-Cnt             PIC S9(4) COMP VALUE ZERO.
+
+      *    Content-validation controls for 2105-Validate-INFile-Record.
+       01  WS-Validate-Control.
+           12 WS-Invalid-Found-Sw       PIC X(01) VALUE "N".
+              88 WS-Record-Is-Invalid   VALUE "Y".
+           12 WS-Invalid-Reason         PIC X(30).
+
+      *    Duplicate-detection controls. Records return from the sort
+      *       ordered by state and last name, so two records for the
+      *       same re-sent customer arrive back to back -- the second
+      *       and later ones are diverted to DupFile instead of
+      *       OUTFile. See 2210-Process-OUTFile-Record.
+       01  WS-Dedup-Control.
+           12 WS-First-Record-Sw        PIC X(01) VALUE "Y".
+              88 WS-First-Record        VALUE "Y".
+           12 WS-Prior-Cust-State       PIC X(15).
+           12 WS-Prior-Cust-Last-Name   PIC X(20).
+
+       01  WS-Exclude-Control.
+           12 WS-Exclude-Count          PIC S9(4) COMP VALUE ZERO.
+           12 WS-Exclude-Max            PIC S9(4) COMP VALUE +25.
+           12 WS-Exclude-Table.
+              16 WS-Exclude-Entry OCCURS 25 TIMES
+                                  INDEXED BY WS-Exclude-Idx.
+                 20 WS-Exclude-Code     PIC X(02).
+           12 WS-Exclude-Found          PIC X(01) VALUE "N".
+              88 WS-State-Is-Excluded   VALUE "Y".
+           12 WS-Check-State            PIC X(15).
+           12 WS-Check-State-Code       PIC X(02).
+           12 WS-PreSort-Excluded-Cnt   PIC S9(4) COMP VALUE ZERO.
+           12 WS-PostSort-Excluded-Cnt  PIC S9(4) COMP VALUE ZERO.
+           12 WS-Check-Acct-Status      PIC X(01).
+           12 WS-Status-Excluded-Sw     PIC X(01) VALUE "N".
+              88 WS-Status-Is-Excluded  VALUE "Y".
+           12 WS-PreSort-Status-Excl-Cnt PIC S9(4) COMP VALUE ZERO.
+           12 WS-PostSort-Status-Excl-Cnt PIC S9(4) COMP VALUE ZERO.
+
+      *    CUSTTXT can arrive either in the original fixed-column
+      *       layout or as a comma-delimited CSV export -- some
+      *       upstream feeds only produce CSV now. A CSV line has a
+      *       comma right after the 10-byte account number, which a
+      *       fixed-format line never does, so that one byte is
+      *       enough to tell the two apart. WS-CSV-Bal-Raw holds the
+      *       balance column as text (it needs its decimal point
+      *       parsed out) before 2108-Convert-CSV-Balance turns it
+      *       into Cust-Acct-Balance.
+       01  WS-CSV-Control.
+           12 WS-CSV-Ptr                PIC S9(4) COMP.
+           12 WS-CSV-Bal-Raw            PIC X(12).
+           12 WS-CSV-Bal-Negative-Sw    PIC X(01) VALUE "N".
+              88 WS-CSV-Bal-Negative    VALUE "Y".
+           12 WS-CSV-Bal-Whole          PIC 9(07).
+           12 WS-CSV-Bal-Frac-Text      PIC X(02).
+           12 WS-CSV-Bal-Frac           PIC 9(02).
+
+      *    UNSTRING targets for a CSV INFile record. INFile-Raw-Record
+      *       shares storage with INFile-Customer-Record (both are
+      *       01-levels under FD INFile), so UNSTRING cannot write its
+      *       INTO fields directly on top of INFile-Customer-Record --
+      *       that would overwrite bytes of INFile-Raw-Record the scan
+      *       has not reached yet. Land each field here first, then
+      *       MOVE the whole set across once the UNSTRING is done.
+       01  WS-CSV-Fields.
+           12 WS-CSV-Acct-Number        PIC X(10).
+           12 WS-CSV-Last-Name          PIC X(20).
+           12 WS-CSV-First-Name         PIC X(15).
+           12 WS-CSV-Address            PIC X(25).
+           12 WS-CSV-City               PIC X(15).
+           12 WS-CSV-State              PIC X(15).
+           12 WS-CSV-Zip                PIC X(05).
+           12 WS-CSV-Zip-Plus4          PIC X(04).
+           12 WS-CSV-Acct-Status        PIC X(01).
+
+      *    End-of-job reconciliation controls. See
+      *       3100-Reconcile-Record-Counts.
+       01  WS-Reconcile-Control.
+           12 WS-PreSort-Total-Excl-Cnt  PIC S9(4) COMP VALUE ZERO.
+           12 WS-PostSort-Total-Excl-Cnt PIC S9(4) COMP VALUE ZERO.
+
+      *    Restart/checkpoint controls. WS-Restart-Mode is set on at
+      *       1200-Load-Checkpoint when the prior run's last record
+      *       was left "In-Progress" -- it identifies a restarted run
+      *       for the console log, but does not skip re-processing of
+      *       any record; see 2100-Input-Procedure.
+       01  WS-Checkpoint-Control.
+           12 WS-Chkpt-Interval         PIC S9(4) COMP VALUE +100.
+           12 WS-Chkpt-Since-Last       PIC S9(4) COMP VALUE ZERO.
+           12 WS-Restart-Count          PIC 9(08) VALUE ZERO.
+           12 WS-Restart-Mode-Sw        PIC X(01) VALUE "N".
+              88 WS-Restart-Mode        VALUE "Y".
 
        01 EOJ-Display-Messages.
            12 EOJ-End-Message PIC X(042) VALUE
@@ -79,15 +378,84 @@
 
        1000-Begin-Job.
       D     DISPLAY "1000-Begin-Job: ".
+           PERFORM 1100-Load-Exclude-Table.
+           PERFORM 1200-Load-Checkpoint.
+           OPEN OUTPUT RejFile.
+           OPEN OUTPUT ErrFile.
+           OPEN OUTPUT PrtFile.
+           OPEN OUTPUT DupFile.
+           OPEN OUTPUT VndrFile.
+           MOVE "STCBEX04" TO WS-Rpt-Pgm-Id.
+           ACCEPT WS-Rpt-Run-Date FROM DATE.
       *    Note: Open input here, close at end of Input-Procedure.
            OPEN INPUT INFile.
            PERFORM 5000-Read-INFile.
 
+      *    Loads the state-exclusion list from the EXCLCTL control
+      *       file so operations can change which states are dropped
+      *       from the mailing run without a recompile. The same
+      *       table is checked before the sort (2110) and after it
+      *       (2210) -- a state only needs to appear in the file once.
+       1100-Load-Exclude-Table.
+           OPEN INPUT ExclFile.
+           IF NOT WS-ExclFile-Good
+              DISPLAY "** ERROR **: 1100-Load-Exclude-Table"
+              DISPLAY "Open ExclFile Failed."
+              DISPLAY "File Status: " WS-ExclFile-Status
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM UNTIL WS-ExclFile-EOF
+              READ ExclFile
+                 AT END
+                    SET WS-ExclFile-EOF TO TRUE
+                 NOT AT END
+                    IF WS-Exclude-Count < WS-Exclude-Max
+                       ADD +1 TO WS-Exclude-Count
+                       MOVE ExclFile-Record TO WS-Norm-State-In
+                       PERFORM 2116-Normalize-State-Code
+                       MOVE WS-Norm-State-Code TO
+                          WS-Exclude-Code (WS-Exclude-Count)
+                    ELSE
+                       DISPLAY "*** WARNING ***"
+                       DISPLAY "  EXCLCTL ENTRY IGNORED - TABLE FULL"
+                       DISPLAY "  WS-Exclude-Max ENTRIES ALREADY LOADED"
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE ExclFile.
+
+      *    Looks for a checkpoint left by a prior run, so the console
+      *       log and WS-Restart-Count can tell operations how far
+      *       that run got before it stopped. A fresh checkpoint log
+      *       is opened for this run once the prior one (if any) has
+      *       been read.
+       1200-Load-Checkpoint.
+           MOVE ZERO TO WS-Restart-Count.
+           MOVE "N" TO WS-Restart-Mode-Sw.
+           OPEN INPUT ChkptFile.
+           IF WS-ChkptFile-Good
+              PERFORM UNTIL WS-ChkptFile-EOF
+                 READ ChkptFile
+                    AT END
+                       SET WS-ChkptFile-EOF TO TRUE
+                    NOT AT END
+                       MOVE Chkpt-Last-Key TO WS-Restart-Count
+                       IF Chkpt-In-Progress
+                          SET WS-Restart-Mode TO TRUE
+                       ELSE
+                          MOVE "N" TO WS-Restart-Mode-Sw
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ChkptFile
+           END-IF.
+           OPEN OUTPUT ChkptFile.
+
        2000-Process.
            SORT SORTFile
-              ON ASCENDING KEY
-              SORTFILE-Cust-State,
-              SORTFILE-Cust-State
+              ON ASCENDING KEY SORTFile-Cust-State
+              ON ASCENDING KEY SORTFile-Cust-Last-Name
                 INPUT  PROCEDURE 2100-Input-Procedure
                 OUTPUT PROCEDURE 2200-Output-Procedure.
            IF SORT-RETURN > 0
@@ -95,25 +463,232 @@
               DISPLAY '  SORT FAILED  '
            END-IF.
 
+      *    WS-Restart-Mode only tells this run that the prior run did
+      *       not finish -- the checkpoint is a read position, not a
+      *       record disposition, so there is no way to know from it
+      *       alone whether a given pre-checkpoint record was ever
+      *       actually validated/excluded before the prior run stopped.
+      *       Every record is run through 2110-Process-INFile-Record
+      *       on every run, restart or not, so a restarted run ends up
+      *       with the exact same dispositions as an uninterrupted one.
+      *       LINE SEQUENTIAL has no random access in any case, so
+      *       INFile is always read from the top -- a restart only
+      *       ever saved the cost of re-validating, never the cost of
+      *       re-reading, and that saving is not worth the risk of
+      *       skipping validation/exclusion outright.
        2100-Input-Procedure.
            PERFORM UNTIL WS-INFile-EOF
               PERFORM 2110-Process-INFile-Record
+              PERFORM 2120-Write-Checkpoint
               PERFORM 5000-Read-INFile
            END-PERFORM.
+           PERFORM 2130-Complete-Checkpoint.
            CLOSE INFile.
 
+      *    A fixed-format line already lines up byte-for-byte with
+      *       INFile-Customer-Record, so only a CSV line -- flagged
+      *       by the comma right after the account number -- needs
+      *       any work here.
+       2106-Parse-Input-Record.
+           IF INFile-Raw-Record(11:1) = ","
+              PERFORM 2107-Parse-CSV-Record
+           END-IF.
+
+       2107-Parse-CSV-Record.
+           UNSTRING INFile-Raw-Record DELIMITED BY ","
+              INTO WS-CSV-Acct-Number
+                   WS-CSV-Last-Name
+                   WS-CSV-First-Name
+                   WS-CSV-Address
+                   WS-CSV-City
+                   WS-CSV-State
+                   WS-CSV-Zip
+                   WS-CSV-Zip-Plus4
+                   WS-CSV-Bal-Raw
+                   WS-CSV-Acct-Status
+           END-UNSTRING.
+           MOVE WS-CSV-Acct-Number  TO INFile-Cust-Acct-Number.
+           MOVE WS-CSV-Last-Name    TO INFile-Cust-Last-Name.
+           MOVE WS-CSV-First-Name   TO INFile-Cust-First-Name.
+           MOVE WS-CSV-Address      TO INFile-Cust-Address.
+           MOVE WS-CSV-City         TO INFile-Cust-City.
+           MOVE WS-CSV-State        TO INFile-Cust-State.
+           MOVE WS-CSV-Zip          TO INFile-Cust-Zip.
+           MOVE WS-CSV-Zip-Plus4    TO INFile-Cust-Zip-Plus4.
+           MOVE WS-CSV-Acct-Status  TO INFile-Cust-Acct-Status.
+           PERFORM 2108-Convert-CSV-Balance.
+
+      *    WS-CSV-Bal-Raw is text like "1234.56" or "-1234.56" --
+      *       split it on the decimal point and the sign, then
+      *       recombine it as a real numeric balance.
+       2108-Convert-CSV-Balance.
+           MOVE 1 TO WS-CSV-Ptr.
+           MOVE "N" TO WS-CSV-Bal-Negative-Sw.
+           IF WS-CSV-Bal-Raw(1:1) = "-"
+              SET WS-CSV-Bal-Negative TO TRUE
+              MOVE 2 TO WS-CSV-Ptr
+           END-IF.
+           MOVE ZERO TO WS-CSV-Bal-Whole.
+           MOVE SPACES TO WS-CSV-Bal-Frac-Text.
+           UNSTRING WS-CSV-Bal-Raw DELIMITED BY "."
+              INTO WS-CSV-Bal-Whole WS-CSV-Bal-Frac-Text
+              WITH POINTER WS-CSV-Ptr
+           END-UNSTRING.
+
+      *    WS-CSV-Bal-Frac-Text is the fraction digits UNSTRING left
+      *       off with -- alphanumeric, so a one-digit fraction like
+      *       "5" comes back space-padded on the right ("5 ") rather
+      *       than zero-padded, and a balance with no decimal point
+      *       at all leaves it untouched (still spaces from the MOVE
+      *       above). Either way it has to be turned into tenths/
+      *       hundredths explicitly before it is usable as a number --
+      *       "5 " means 50 cents, not 5.
+           IF WS-CSV-Bal-Frac-Text = SPACES
+              MOVE "00" TO WS-CSV-Bal-Frac-Text
+           ELSE
+              IF WS-CSV-Bal-Frac-Text(2:1) = SPACE
+                 MOVE "0" TO WS-CSV-Bal-Frac-Text(2:1)
+              END-IF
+           END-IF.
+           MOVE WS-CSV-Bal-Frac-Text TO WS-CSV-Bal-Frac.
+           COMPUTE INFile-Cust-Acct-Balance =
+              WS-CSV-Bal-Whole + (WS-CSV-Bal-Frac / 100).
+           IF WS-CSV-Bal-Negative
+              COMPUTE INFile-Cust-Acct-Balance =
+                 INFile-Cust-Acct-Balance * -1
+           END-IF.
+
       *    Whatever processing that needs to place before the
       *       record goes to be sorted takes place in this
       *       paragraph.
        2110-Process-INFile-Record.
-           IF INFile-Cust-State = "Illinois"
-              NEXT SENTENCE
+           PERFORM 2105-Validate-INFile-Record.
+           IF WS-Record-Is-Invalid
+              ADD +1 TO WS-Invalid-Cnt
+              MOVE WS-Invalid-Reason TO ErrFile-Reason
+              MOVE INFile-Customer-Record TO ErrFile-Customer-Record
+              PERFORM 6200-Write-ErrFile
+           ELSE
+              MOVE INFile-Cust-State TO WS-Check-State
+              PERFORM 2115-Check-Exclude-State
+              MOVE INFile-Cust-Acct-Status TO WS-Check-Acct-Status
+              PERFORM 2117-Check-Account-Status
+              IF WS-State-Is-Excluded
+                 ADD +1 TO WS-PreSort-Excluded-Cnt
+                 SET RejFile-PreSort-Exclusion TO TRUE
+                 MOVE INFile-Customer-Record TO RejFile-Customer-Record
+                 PERFORM 6100-Write-RejFile
+              ELSE
+                 IF WS-Status-Is-Excluded
+                    ADD +1 TO WS-PreSort-Status-Excl-Cnt
+                    SET RejFile-PreSort-Status-Excl TO TRUE
+                    MOVE INFile-Customer-Record TO
+                       RejFile-Customer-Record
+                    PERFORM 6100-Write-RejFile
+                 ELSE
+                    MOVE INFile-Customer-Record TO
+                       SORTFile-Customer-Record
+                    PERFORM 8000-Release-SortFile
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    Checks required CUSTOMER fields for blank/invalid content
+      *       before the record is allowed anywhere near the sort.
+      *       Only the first problem found is reported -- good enough
+      *       to route the record to ErrFile for a human to look at.
+       2105-Validate-INFile-Record.
+           MOVE "N" TO WS-Invalid-Found-Sw.
+           IF INFile-Cust-Acct-Number = SPACES
+              SET WS-Record-Is-Invalid TO TRUE
+              MOVE "BLANK ACCOUNT NUMBER" TO WS-Invalid-Reason
+           ELSE
+              IF INFile-Cust-Last-Name = SPACES
+                 SET WS-Record-Is-Invalid TO TRUE
+                 MOVE "BLANK LAST NAME" TO WS-Invalid-Reason
+              ELSE
+                 IF INFile-Cust-State = SPACES
+                    SET WS-Record-Is-Invalid TO TRUE
+                    MOVE "BLANK STATE" TO WS-Invalid-Reason
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    Normalizes WS-Check-State to a 2-character code and looks
+      *       it up in the exclusion table loaded from the EXCLCTL
+      *       control file at 1000-Begin-Job. Matching on the code
+      *       instead of the raw text means "IL" and "Illinois" hit
+      *       the same exclusion entry.
+       2115-Check-Exclude-State.
+           MOVE WS-Check-State TO WS-Norm-State-In.
+           PERFORM 2116-Normalize-State-Code.
+           MOVE WS-Norm-State-Code TO WS-Check-State-Code.
+           MOVE "N" TO WS-Exclude-Found.
+           PERFORM VARYING WS-Exclude-Idx FROM 1 BY 1
+                   UNTIL WS-Exclude-Idx > WS-Exclude-Count
+              IF WS-Check-State-Code = WS-Exclude-Code (WS-Exclude-Idx)
+                 MOVE "Y" TO WS-Exclude-Found
+                 SET WS-Exclude-Idx TO WS-Exclude-Count
+              END-IF
+           END-PERFORM.
+
+      *    Converts a state name or code in WS-Norm-State-In into a
+      *       2-character code in WS-Norm-State-Code. A value that is
+      *       already exactly 2 characters long is used as-is;
+      *       anything longer is looked up in the shared STATECD
+      *       table copied in above.
+       2116-Normalize-State-Code.
+           MOVE WS-Norm-State-In TO WS-Norm-State-Upper.
+           INSPECT WS-Norm-State-Upper CONVERTING
+              "abcdefghijklmnopqrstuvwxyz" TO
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF WS-Norm-State-Upper (3:13) = SPACES
+              AND WS-Norm-State-Upper (2:1) NOT = SPACE
+              MOVE WS-Norm-State-Upper (1:2) TO WS-Norm-State-Code
            ELSE
-              MOVE INFile-Customer-Record TO
-                 SORTFile-Customer-Record
-              PERFORM 8000-Release-SortFile
+              MOVE SPACES TO WS-Norm-State-Code
+              SET WS-State-Code-Idx TO 1
+              SEARCH WS-State-Code-Entry
+                 AT END
+                    MOVE "??" TO WS-Norm-State-Code
+                 WHEN WS-State-Code-Name (WS-State-Code-Idx) =
+                      WS-Norm-State-Upper
+                    MOVE WS-State-Code-Value (WS-State-Code-Idx)
+                       TO WS-Norm-State-Code
+              END-SEARCH
            END-IF.
 
+      *    Flags an account whose Cust-Acct-Status is Closed or Hold
+      *       so it can be excluded from the mailing run the same way
+      *       a state is -- collections does not want a bulk mailing
+      *       going to an account that is not in good standing.
+       2117-Check-Account-Status.
+           MOVE "N" TO WS-Status-Excluded-Sw.
+           IF WS-Check-Acct-Status = "C" OR WS-Check-Acct-Status = "H"
+              MOVE "Y" TO WS-Status-Excluded-Sw
+           END-IF.
+
+      *    Writes an "In-Progress" checkpoint every WS-Chkpt-Interval
+      *       records, carrying the count of the last INFile record
+      *       this run has gotten past. A restart resumes here.
+       2120-Write-Checkpoint.
+           ADD +1 TO WS-Chkpt-Since-Last.
+           IF WS-Chkpt-Since-Last >= WS-Chkpt-Interval
+              MOVE FD-INFile-Record-Cnt TO Chkpt-Last-Key
+              SET Chkpt-In-Progress TO TRUE
+              WRITE ChkptFile-Record
+              MOVE ZERO TO WS-Chkpt-Since-Last
+           END-IF.
+
+      *    Writes the closing "Complete" checkpoint once the Input
+      *       Procedure has read through to end of file, so the next
+      *       run knows this file finished clean and starts fresh.
+       2130-Complete-Checkpoint.
+           MOVE FD-INFile-Record-Cnt TO Chkpt-Last-Key.
+           SET Chkpt-Complete TO TRUE.
+           WRITE ChkptFile-Record.
+           CLOSE ChkptFile.
+
        2200-Output-Procedure.
       *    Note: Open output here, close at End-Job.
            OPEN OUTPUT OUTFile.
@@ -129,18 +704,102 @@
       *       record comes back from being sorted takes place
       *       in this paragraph.
        2210-Process-OUTFile-Record.
-           IF SORTFile-Cust-State = "New York"
-              NEXT SENTENCE
+           MOVE SORTFile-Cust-State TO WS-Check-State.
+           PERFORM 2115-Check-Exclude-State.
+           MOVE SORTFile-Cust-Acct-Status TO WS-Check-Acct-Status.
+           PERFORM 2117-Check-Account-Status.
+           IF WS-State-Is-Excluded
+              ADD +1 TO WS-PostSort-Excluded-Cnt
+              SET RejFile-PostSort-Exclusion TO TRUE
+              MOVE SORTFile-Customer-Record TO RejFile-Customer-Record
+              PERFORM 6100-Write-RejFile
            ELSE
-              MOVE SORTFile-Customer-Record TO
-                 OUTFile-Customer-Record
-              PERFORM 6000-Write-OutFile
+              IF WS-Status-Is-Excluded
+                 ADD +1 TO WS-PostSort-Status-Excl-Cnt
+                 SET RejFile-PostSort-Status-Excl TO TRUE
+                 MOVE SORTFile-Customer-Record TO
+                    RejFile-Customer-Record
+                 PERFORM 6100-Write-RejFile
+              ELSE
+                 IF NOT WS-First-Record
+                    AND SORTFile-Cust-State = WS-Prior-Cust-State
+                    AND SORTFile-Cust-Last-Name =
+                        WS-Prior-Cust-Last-Name
+                    ADD +1 TO WS-Duplicate-Cnt
+                    MOVE "SUSPECT DUPLICATE (NAME/STATE)" TO
+                       DupFile-Reason
+                    MOVE SORTFile-Customer-Record TO
+                       DupFile-Customer-Record
+                    PERFORM 6300-Write-DupFile
+                 ELSE
+                    MOVE SORTFile-Customer-Record TO
+                       OUTFile-Customer-Record
+                    PERFORM 6000-Write-OutFile
+                 END-IF
+                 MOVE SORTFile-Cust-State     TO WS-Prior-Cust-State
+                 MOVE SORTFile-Cust-Last-Name TO
+                    WS-Prior-Cust-Last-Name
+                 MOVE "N" TO WS-First-Record-Sw
+              END-IF
            END-IF.
 
        3000-End-Job.
       D     DISPLAY "3000-End-Job: ".
+           PERFORM 7200-Write-Report-Total.
            CLOSE OUTFile.
+           CLOSE RejFile.
+           CLOSE ErrFile.
+           CLOSE PrtFile.
+           CLOSE DupFile.
+           CLOSE VndrFile.
            DISPLAY EOJ-End-Message.
+           DISPLAY "Records Read    (INFile)  : " FD-INFile-Record-Cnt.
+           DISPLAY "Records Released(SORTFile): "
+              SD-SORTFile-Record-Cnt.
+           DISPLAY "Records Written (OUTFile) : " FD-OUTFile-Record-Cnt.
+           DISPLAY "Excluded Pre-Sort         : "
+              WS-PreSort-Excluded-Cnt.
+           DISPLAY "Excluded Post-Sort        : "
+              WS-PostSort-Excluded-Cnt.
+           DISPLAY "Excl Acct Status Pre-Sort : "
+              WS-PreSort-Status-Excl-Cnt.
+           DISPLAY "Excl Acct Status Post-Sort: "
+              WS-PostSort-Status-Excl-Cnt.
+           DISPLAY "Records Invalid           : " WS-Invalid-Cnt.
+           DISPLAY "Suspect Duplicates        : " WS-Duplicate-Cnt.
+           PERFORM 3100-Reconcile-Record-Counts.
+
+      *    FD-INFile-Record-Cnt, SD-SORTFile-Record-Cnt and
+      *       FD-OUTFile-Record-Cnt are tracked independently of each
+      *       other, so a shortfall anywhere in the chain -- beyond
+      *       the exclusions/rejections this program already accounts
+      *       for -- would otherwise go unnoticed. Every record read
+      *       either reaches the sort or is counted pre-sort-excluded
+      *       (state, acct status, or 2105's content validation);
+      *       every record released either reaches OUTFile or is
+      *       counted post-sort-excluded (state, acct status, or a
+      *       suspect duplicate diverted to DupFile). If the math does
+      *       not balance, something consumed a record without
+      *       counting it anywhere.
+       3100-Reconcile-Record-Counts.
+           COMPUTE WS-PreSort-Total-Excl-Cnt =
+              WS-PreSort-Excluded-Cnt + WS-PreSort-Status-Excl-Cnt
+              + WS-Invalid-Cnt.
+           COMPUTE WS-PostSort-Total-Excl-Cnt =
+              WS-PostSort-Excluded-Cnt + WS-PostSort-Status-Excl-Cnt
+              + WS-Duplicate-Cnt.
+           IF FD-INFile-Record-Cnt NOT =
+              SD-SORTFile-Record-Cnt + WS-PreSort-Total-Excl-Cnt
+              DISPLAY "*** WARNING ***"
+              DISPLAY "  INFile COUNT DOES NOT RECONCILE TO SORTFile"
+              DISPLAY "  RELEASED PLUS PRE-SORT EXCLUSIONS"
+           END-IF.
+           IF SD-SORTFile-Record-Cnt NOT =
+              FD-OUTFile-Record-Cnt + WS-PostSort-Total-Excl-Cnt
+              DISPLAY "*** WARNING ***"
+              DISPLAY "  SORTFile COUNT DOES NOT RECONCILE TO OUTFile"
+              DISPLAY "  WRITTEN PLUS POST-SORT EXCLUSIONS"
+           END-IF.
 
        5000-Read-INFile.
            READ INFile
@@ -148,6 +807,7 @@
            END-READ.
            IF WS-INFile-Good
               ADD +1 TO FD-INFile-Record-Cnt
+              PERFORM 2106-Parse-Input-Record
            ELSE
               IF WS-INFile-EOF
                  NEXT SENTENCE
@@ -155,9 +815,11 @@
                  DISPLAY "** ERROR **: 5000-Read-INFile"
                  DISPLAY "Read INFile Failed."
                  DISPLAY "File Status: " WS-INFile-Status
+                 MOVE WS-INFile-Status TO WS-FS-Lookup-Code
+                 PERFORM 9100-Display-FS-Message
                  CLOSE INFile
                  MOVE 8 TO RETURN-CODE
-                 GOBACK 
+                 GOBACK
               END-IF
            END-IF.
 
@@ -165,13 +827,132 @@
            WRITE OUTFile-Customer-Record.
            IF WS-OutFile-Good
               ADD +1 TO FD-OUTFile-Record-Cnt
+              PERFORM 7100-Write-Report-Detail
+              PERFORM 7300-Build-Vendor-Record
            ELSE
               DISPLAY "** ERROR **"
               DISPLAY "WRITE OutFile Failed."
               DISPLAY "File Status: " WS-OutFile-Status
-                 CLOSE OUTFile
-                 MOVE 8 TO RETURN-CODE
-                 GOBACK 
+              MOVE WS-OutFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE OUTFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6100-Write-RejFile.
+           WRITE RejFile-Record.
+           IF NOT WS-RejFile-Good
+              DISPLAY "** ERROR **: 6100-Write-RejFile"
+              DISPLAY "WRITE RejFile Failed."
+              DISPLAY "File Status: " WS-RejFile-Status
+              MOVE WS-RejFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE RejFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6200-Write-ErrFile.
+           WRITE ErrFile-Record.
+           IF NOT WS-ErrFile-Good
+              DISPLAY "** ERROR **: 6200-Write-ErrFile"
+              DISPLAY "WRITE ErrFile Failed."
+              DISPLAY "File Status: " WS-ErrFile-Status
+              MOVE WS-ErrFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE ErrFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6300-Write-DupFile.
+           WRITE DupFile-Record.
+           IF NOT WS-DupFile-Good
+              DISPLAY "** ERROR **: 6300-Write-DupFile"
+              DISPLAY "WRITE DupFile Failed."
+              DISPLAY "File Status: " WS-DupFile-Status
+              MOVE WS-DupFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE DupFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *    Looks WS-FS-Lookup-Code up in the FSMSG message table and
+      *       displays the plain-English text alongside it, so the
+      *       console log is readable without a status-code card.
+       9100-Display-FS-Message.
+           SET WS-FS-Message-Idx TO 1.
+           SEARCH WS-FS-Message-Entry
+              AT END
+                 DISPLAY "File Status Meaning: "
+                    WS-FS-Unknown-Message
+              WHEN WS-FS-Message-Code (WS-FS-Message-Idx) =
+                   WS-FS-Lookup-Code
+                 DISPLAY "File Status Meaning: "
+                    WS-FS-Message-Text (WS-FS-Message-Idx)
+           END-SEARCH.
+
+      *    Starts a new report page: heading, column titles, and a
+      *       blank line, then resets the line count.
+       7000-Write-Report-Heading.
+           ADD +1 TO WS-Rpt-Page-Count.
+           MOVE WS-Rpt-Page-Count TO WS-Rpt-Page-No.
+           WRITE PrtFile-Record FROM WS-Report-Heading-1.
+           WRITE PrtFile-Record FROM WS-Report-Heading-2.
+           WRITE PrtFile-Record FROM WS-Report-Blank-Line.
+           MOVE ZERO TO WS-Rpt-Line-Count.
+
+      *    Writes one customer onto the report, starting a new page
+      *       first if the current one is full.
+       7100-Write-Report-Detail.
+           IF WS-Rpt-Line-Count = ZERO
+              OR WS-Rpt-Line-Count >= WS-Rpt-Lines-Per-Pg
+              PERFORM 7000-Write-Report-Heading
+           END-IF.
+           MOVE OUTFile-Cust-Acct-Number TO WS-Rpt-Acct-Number.
+           MOVE OUTFile-Cust-Last-Name   TO WS-Rpt-Last-Name.
+           MOVE OUTFile-Cust-First-Name  TO WS-Rpt-First-Name.
+           MOVE OUTFile-Cust-State       TO WS-Rpt-State.
+           MOVE OUTFile-Cust-Acct-Balance TO WS-Rpt-Balance.
+           WRITE PrtFile-Record FROM WS-Report-Detail-Line.
+           ADD +1 TO WS-Rpt-Line-Count.
+
+      *    Writes the closing grand-total line for the report.
+       7200-Write-Report-Total.
+           WRITE PrtFile-Record FROM WS-Report-Blank-Line.
+           MOVE FD-OUTFile-Record-Cnt TO WS-Rpt-Total-Count.
+           WRITE PrtFile-Record FROM WS-Report-Total-Line.
+
+      *    Remaps the already-sorted OUTFile record into the mail-
+      *       fulfillment vendor's own fixed layout and writes it to
+      *       VndrFile, so the vendor upload no longer needs a manual
+      *       reformatting pass against CUSTTXT2.
+       7300-Build-Vendor-Record.
+           MOVE SPACES TO VndrFile-Record.
+           MOVE OUTFile-Cust-Acct-Number  TO Vndr-Acct-Number.
+           MOVE OUTFile-Cust-Last-Name    TO Vndr-Cust-Last-Name.
+           MOVE OUTFile-Cust-First-Name   TO Vndr-Cust-First-Name.
+           MOVE OUTFile-Cust-Address      TO Vndr-Address-Line-1.
+           MOVE OUTFile-Cust-City         TO Vndr-City.
+           MOVE OUTFile-Cust-State        TO Vndr-State.
+           MOVE OUTFile-Cust-Zip          TO Vndr-Zip-Full(1:5).
+           MOVE OUTFile-Cust-Zip-Plus4    TO Vndr-Zip-Full(6:4).
+           MOVE OUTFile-Cust-Acct-Balance TO Vndr-Acct-Balance.
+           PERFORM 7400-Write-VndrFile.
+
+       7400-Write-VndrFile.
+           WRITE VndrFile-Record.
+           IF NOT WS-VndrFile-Good
+              DISPLAY "** ERROR **: 7400-Write-VndrFile"
+              DISPLAY "WRITE VndrFile Failed."
+              DISPLAY "File Status: " WS-VndrFile-Status
+              MOVE WS-VndrFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE VndrFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
            END-IF.
 
        8000-Return-SortFile.
