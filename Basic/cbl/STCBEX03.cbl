@@ -0,0 +1,496 @@
+      ***********************************************************
+      * Program name:    STCBEX03
+      * Original author: David Stagowski
+      *
+      * Description: Example 03: Program to sort files.
+      *    This version will use just USING and an Output Procedure.
+
+      *    This example sorts CUSTTXT by state and, within a state,
+      *    by last name, then uses the Output Procedure to exclude
+      *    any state found in the EXCLCTL control file and to flag
+      *    suspect duplicate re-sends -- both done on the way back
+      *    out of the sort, with no filtering of the input on the
+      *    way in.
+
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created to fill the gap between
+      *                          STCBEX02 (Input Procedure + GIVING)
+      *                          and STCBEX04 (Input Procedure +
+      *                          Output Procedure) -- a template for
+      *                          a job that needs no pre-sort
+      *                          filtering but does need post-sort
+      *                          processing, without stripping down
+      *                          STCBEX04's Input Procedure by hand.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STCBEX03.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFile
+           ASSIGN TO CUSTTXT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INFile-Status.
+
+           SELECT SORTFile
+           ASSIGN TO SORTWK.
+
+           SELECT OUTFile
+           ASSIGN TO CUSTTXT2
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTFile-Status.
+
+           SELECT ExclFile
+           ASSIGN TO EXCLCTL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ExclFile-Status.
+
+           SELECT RejFile
+           ASSIGN TO CUSTREJ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RejFile-Status.
+
+           SELECT PrtFile
+           ASSIGN TO CUSTRPT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PrtFile-Status.
+
+           SELECT DupFile
+           ASSIGN TO CUSTDUP
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DupFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==INFile==.
+
+       SD  SORTFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==SORTFile==.
+
+       FD OUTFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==OUTFile==.
+
+      *    Control file carrying the list of states to exclude from
+      *       the mailing run. One state name per record. Operations
+      *       maintains this file between runs; no recompile needed.
+       FD  ExclFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ExclFile-Record              PIC X(15).
+
+      *    Reject/exception file. Carries the full Customer-Record
+      *       for any record turned away from the mailing run, plus
+      *       a reason code, so "in" can be proven equal to
+      *       "out" plus "rejected" during audit.
+       FD  RejFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RejFile-Record.
+           12  RejFile-Reason-Code        PIC X(02).
+               88 RejFile-PostSort-Exclusion  VALUE "01".
+           12  RejFile-Customer-Record.
+               16  RejFile-Cust-Acct-Number   PIC X(10).
+               16  RejFile-Cust-Last-Name     PIC X(20).
+               16  RejFile-Cust-First-Name    PIC X(15).
+               16  RejFile-Cust-Address       PIC X(25).
+               16  RejFile-Cust-City          PIC X(15).
+               16  RejFile-Cust-State         PIC X(15).
+               16  RejFile-Cust-Zip           PIC X(05).
+               16  RejFile-Cust-Zip-Plus4      PIC X(04).
+               16  RejFile-Cust-Acct-Balance  PIC S9(7)V99.
+               16  RejFile-Cust-Acct-Status   PIC X(01).
+               16  FILLER                     PIC X(05).
+
+      *    Formatted, page-headed customer listing -- the same
+      *       records as OUTFile/CUSTTXT2, laid out for a reader
+      *       instead of a downstream program.
+       FD  PrtFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PrtFile-Record                 PIC X(80).
+
+      *    Suspect-duplicate report. Carries the full Customer-Record
+      *       for any SORTFile record whose last name and state match
+      *       the record immediately ahead of it in the sorted
+      *       output -- a likely re-send of the same customer.
+       FD  DupFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DupFile-Record.
+           12  DupFile-Reason             PIC X(30).
+           12  DupFile-Customer-Record.
+               16  DupFile-Cust-Acct-Number   PIC X(10).
+               16  DupFile-Cust-Last-Name     PIC X(20).
+               16  DupFile-Cust-First-Name    PIC X(15).
+               16  DupFile-Cust-Address       PIC X(25).
+               16  DupFile-Cust-City          PIC X(15).
+               16  DupFile-Cust-State         PIC X(15).
+               16  DupFile-Cust-Zip           PIC X(05).
+               16  DupFile-Cust-Zip-Plus4      PIC X(04).
+               16  DupFile-Cust-Acct-Balance  PIC S9(7)V99.
+               16  DupFile-Cust-Acct-Status   PIC X(01).
+               16  FILLER                     PIC X(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==INFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==SORTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==OUTFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==ExclFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==RejFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==PrtFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DupFile==.
+
+      *    Page-headed report line layouts for PrtFile.
+           COPY RPTLINE.
+
+      *    Plain-English text for the file status codes above, so
+      *       the console log means something without a reference
+      *       card. See 9100-Display-FS-Message.
+           COPY FSMSG.
+       01  WS-FS-Lookup-Code           PIC X(02).
+
+      *    State name-to-code lookup table, so exclusion matching
+      *       works the same whether the incoming state was spelled
+      *       out or sent as a 2-character code. See
+      *       2116-Normalize-State-Code.
+           COPY STATECD.
+
+       01  WS-File-Counters.
+           12 FD-INFile-Record-Cnt         PIC S9(4) COMP VALUE ZERO.
+           12 SD-SORTFile-Record-Cnt       PIC S9(4) COMP VALUE ZERO.
+           12 FD-OUTFile-Record-Cnt        PIC S9(4) COMP VALUE ZERO.
+           12 WS-PostSort-Excluded-Cnt     PIC S9(4) COMP VALUE ZERO.
+           12 WS-Duplicate-Cnt             PIC S9(4) COMP VALUE ZERO.
+
+      *    Duplicate-detection controls. Records return from the sort
+      *       ordered by state and last name, so two records for the
+      *       same re-sent customer arrive back to back -- the second
+      *       and later ones are diverted to DupFile instead of
+      *       OUTFile. See 2210-Process-OUTFile-Record.
+       01  WS-Dedup-Control.
+           12 WS-First-Record-Sw        PIC X(01) VALUE "Y".
+              88 WS-First-Record        VALUE "Y".
+           12 WS-Prior-Cust-State       PIC X(15).
+           12 WS-Prior-Cust-Last-Name   PIC X(20).
+
+       01  WS-Exclude-Control.
+           12 WS-Exclude-Count          PIC S9(4) COMP VALUE ZERO.
+           12 WS-Exclude-Max            PIC S9(4) COMP VALUE +25.
+           12 WS-Exclude-Table.
+              16 WS-Exclude-Entry OCCURS 25 TIMES
+                                  INDEXED BY WS-Exclude-Idx.
+                 20 WS-Exclude-Code     PIC X(02).
+           12 WS-Exclude-Found          PIC X(01) VALUE "N".
+              88 WS-State-Is-Excluded   VALUE "Y".
+           12 WS-Check-State            PIC X(15).
+           12 WS-Check-State-Code       PIC X(02).
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program STCBEX03 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 4000-Count-INFile.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+      D     DISPLAY "1000-Begin-Job: ".
+           PERFORM 1100-Load-Exclude-Table.
+           OPEN OUTPUT RejFile.
+           OPEN OUTPUT PrtFile.
+           OPEN OUTPUT DupFile.
+           MOVE "STCBEX03" TO WS-Rpt-Pgm-Id.
+           ACCEPT WS-Rpt-Run-Date FROM DATE.
+
+      *    Loads the state-exclusion list from the EXCLCTL control
+      *       file so operations can change which states are dropped
+      *       from the mailing run without a recompile.
+       1100-Load-Exclude-Table.
+           OPEN INPUT ExclFile.
+           IF NOT WS-ExclFile-Good
+              DISPLAY "** ERROR **: 1100-Load-Exclude-Table"
+              DISPLAY "Open ExclFile Failed."
+              DISPLAY "File Status: " WS-ExclFile-Status
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM UNTIL WS-ExclFile-EOF
+              READ ExclFile
+                 AT END
+                    SET WS-ExclFile-EOF TO TRUE
+                 NOT AT END
+                    IF WS-Exclude-Count < WS-Exclude-Max
+                       ADD +1 TO WS-Exclude-Count
+                       MOVE ExclFile-Record TO WS-Norm-State-In
+                       PERFORM 2116-Normalize-State-Code
+                       MOVE WS-Norm-State-Code TO
+                          WS-Exclude-Code (WS-Exclude-Count)
+                    ELSE
+                       DISPLAY "*** WARNING ***"
+                       DISPLAY "  EXCLCTL ENTRY IGNORED - TABLE FULL"
+                       DISPLAY "  WS-Exclude-Max ENTRIES ALREADY LOADED"
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE ExclFile.
+
+      *    Straight USING, with no Input Procedure, so there is
+      *       nothing to do on the way into the sort -- the Output
+      *       Procedure is where 2210-Process-OUTFile-Record does its
+      *       state-exclusion and duplicate checking, on the way out.
+       2000-Process.
+           SORT SORTFile
+              ON ASCENDING KEY SORTFile-Cust-State
+              ON ASCENDING KEY SORTFile-Cust-Last-Name
+                 USING  INFile
+                 OUTPUT PROCEDURE 2200-Output-Procedure.
+           IF SORT-RETURN > 0
+              DISPLAY '*** WARNING ***'
+              DISPLAY '  SORT FAILED  '
+           END-IF.
+
+       2200-Output-Procedure.
+      *    Note: Open output here, close at End-Job.
+           OPEN OUTPUT OUTFile.
+           SET WS-SORTFile-Good TO TRUE.
+           PERFORM UNTIL WS-SORTFile-EOF
+              PERFORM 8000-Return-SortFile
+              IF WS-SORTFile-Good
+                 PERFORM 2210-Process-OUTFile-Record
+              END-IF
+           END-PERFORM.
+
+      *    Whatever processing that needs to take place after the
+      *       record comes back from being sorted happens in this
+      *       paragraph -- state exclusion, then a duplicate check
+      *       against the record immediately ahead of it.
+       2210-Process-OUTFile-Record.
+           MOVE SORTFile-Cust-State TO WS-Check-State.
+           PERFORM 2115-Check-Exclude-State.
+           IF WS-State-Is-Excluded
+              ADD +1 TO WS-PostSort-Excluded-Cnt
+              SET RejFile-PostSort-Exclusion TO TRUE
+              MOVE SORTFile-Customer-Record TO RejFile-Customer-Record
+              PERFORM 6100-Write-RejFile
+           ELSE
+              IF NOT WS-First-Record
+                 AND SORTFile-Cust-State = WS-Prior-Cust-State
+                 AND SORTFile-Cust-Last-Name = WS-Prior-Cust-Last-Name
+                 ADD +1 TO WS-Duplicate-Cnt
+                 MOVE "SUSPECT DUPLICATE (NAME/STATE)" TO
+                    DupFile-Reason
+                 MOVE SORTFile-Customer-Record TO
+                    DupFile-Customer-Record
+                 PERFORM 6200-Write-DupFile
+              ELSE
+                 MOVE SORTFile-Customer-Record TO
+                    OUTFile-Customer-Record
+                 PERFORM 6000-Write-OutFile
+              END-IF
+              MOVE SORTFile-Cust-State     TO WS-Prior-Cust-State
+              MOVE SORTFile-Cust-Last-Name TO WS-Prior-Cust-Last-Name
+              MOVE "N" TO WS-First-Record-Sw
+           END-IF.
+
+      *    Normalizes WS-Check-State to a 2-character code and looks
+      *       it up in the exclusion table loaded from the EXCLCTL
+      *       control file at 1000-Begin-Job. Matching on the code
+      *       instead of the raw text means "IL" and "Illinois" hit
+      *       the same exclusion entry.
+       2115-Check-Exclude-State.
+           MOVE WS-Check-State TO WS-Norm-State-In.
+           PERFORM 2116-Normalize-State-Code.
+           MOVE WS-Norm-State-Code TO WS-Check-State-Code.
+           MOVE "N" TO WS-Exclude-Found.
+           PERFORM VARYING WS-Exclude-Idx FROM 1 BY 1
+                   UNTIL WS-Exclude-Idx > WS-Exclude-Count
+              IF WS-Check-State-Code = WS-Exclude-Code (WS-Exclude-Idx)
+                 MOVE "Y" TO WS-Exclude-Found
+                 SET WS-Exclude-Idx TO WS-Exclude-Count
+              END-IF
+           END-PERFORM.
+
+      *    Converts a state name or code in WS-Norm-State-In into a
+      *       2-character code in WS-Norm-State-Code. A value that is
+      *       already exactly 2 characters long is used as-is;
+      *       anything longer is looked up in the shared STATECD
+      *       table copied in above.
+       2116-Normalize-State-Code.
+           MOVE WS-Norm-State-In TO WS-Norm-State-Upper.
+           INSPECT WS-Norm-State-Upper CONVERTING
+              "abcdefghijklmnopqrstuvwxyz" TO
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF WS-Norm-State-Upper (3:13) = SPACES
+              AND WS-Norm-State-Upper (2:1) NOT = SPACE
+              MOVE WS-Norm-State-Upper (1:2) TO WS-Norm-State-Code
+           ELSE
+              MOVE SPACES TO WS-Norm-State-Code
+              SET WS-State-Code-Idx TO 1
+              SEARCH WS-State-Code-Entry
+                 AT END
+                    MOVE "??" TO WS-Norm-State-Code
+                 WHEN WS-State-Code-Name (WS-State-Code-Idx) =
+                      WS-Norm-State-Upper
+                    MOVE WS-State-Code-Value (WS-State-Code-Idx)
+                       TO WS-Norm-State-Code
+              END-SEARCH
+           END-IF.
+
+       3000-End-Job.
+      D     DISPLAY "3000-End-Job: ".
+           PERFORM 7200-Write-Report-Total.
+           CLOSE OUTFile.
+           CLOSE RejFile.
+           CLOSE PrtFile.
+           CLOSE DupFile.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "Records Read    (INFile)  : " FD-INFile-Record-Cnt.
+           DISPLAY "Records Released(SORTFile): "
+              SD-SORTFile-Record-Cnt.
+           DISPLAY "Records Written (OUTFile) : " FD-OUTFile-Record-Cnt.
+           DISPLAY "Excluded Post-Sort        : "
+              WS-PostSort-Excluded-Cnt.
+           DISPLAY "Suspect Duplicates        : " WS-Duplicate-Cnt.
+
+      *    USING hands INFile straight to the SORT verb with no
+      *       per-record hook of our own, so there is no read
+      *       paragraph to count against. Re-open the file read-only,
+      *       after the sort, just to report how many records went
+      *       in.
+       4000-Count-INFile.
+           OPEN INPUT INFile.
+           PERFORM UNTIL WS-INFile-EOF
+              READ INFile
+                 AT END SET WS-INFile-EOF TO TRUE
+                 NOT AT END ADD +1 TO FD-INFile-Record-Cnt
+              END-READ
+           END-PERFORM.
+           CLOSE INFile.
+
+       6000-Write-OutFile.
+           WRITE OUTFile-Customer-Record.
+           IF WS-OutFile-Good
+              ADD +1 TO FD-OUTFile-Record-Cnt
+              PERFORM 7100-Write-Report-Detail
+           ELSE
+              DISPLAY "** ERROR **"
+              DISPLAY "WRITE OutFile Failed."
+              DISPLAY "File Status: " WS-OutFile-Status
+              MOVE WS-OutFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE OUTFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6100-Write-RejFile.
+           WRITE RejFile-Record.
+           IF NOT WS-RejFile-Good
+              DISPLAY "** ERROR **: 6100-Write-RejFile"
+              DISPLAY "WRITE RejFile Failed."
+              DISPLAY "File Status: " WS-RejFile-Status
+              MOVE WS-RejFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE RejFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       6200-Write-DupFile.
+           WRITE DupFile-Record.
+           IF NOT WS-DupFile-Good
+              DISPLAY "** ERROR **: 6200-Write-DupFile"
+              DISPLAY "WRITE DupFile Failed."
+              DISPLAY "File Status: " WS-DupFile-Status
+              MOVE WS-DupFile-Status TO WS-FS-Lookup-Code
+              PERFORM 9100-Display-FS-Message
+              CLOSE DupFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *    Starts a new report page: heading, column titles, and a
+      *       blank line, then resets the line count.
+       7000-Write-Report-Heading.
+           ADD +1 TO WS-Rpt-Page-Count.
+           MOVE WS-Rpt-Page-Count TO WS-Rpt-Page-No.
+           WRITE PrtFile-Record FROM WS-Report-Heading-1.
+           WRITE PrtFile-Record FROM WS-Report-Heading-2.
+           WRITE PrtFile-Record FROM WS-Report-Blank-Line.
+           MOVE ZERO TO WS-Rpt-Line-Count.
+
+      *    Writes one customer onto the report, starting a new page
+      *       first if the current one is full.
+       7100-Write-Report-Detail.
+           IF WS-Rpt-Line-Count = ZERO
+              OR WS-Rpt-Line-Count >= WS-Rpt-Lines-Per-Pg
+              PERFORM 7000-Write-Report-Heading
+           END-IF.
+           MOVE OUTFile-Cust-Acct-Number TO WS-Rpt-Acct-Number.
+           MOVE OUTFile-Cust-Last-Name   TO WS-Rpt-Last-Name.
+           MOVE OUTFile-Cust-First-Name  TO WS-Rpt-First-Name.
+           MOVE OUTFile-Cust-State       TO WS-Rpt-State.
+           MOVE OUTFile-Cust-Acct-Balance TO WS-Rpt-Balance.
+           WRITE PrtFile-Record FROM WS-Report-Detail-Line.
+           ADD +1 TO WS-Rpt-Line-Count.
+
+      *    Writes the closing grand-total line for the report.
+       7200-Write-Report-Total.
+           WRITE PrtFile-Record FROM WS-Report-Blank-Line.
+           MOVE FD-OUTFile-Record-Cnt TO WS-Rpt-Total-Count.
+           WRITE PrtFile-Record FROM WS-Report-Total-Line.
+
+       8000-Return-SortFile.
+           RETURN SORTFile
+               AT END SET WS-SORTFile-EOF TO TRUE
+           END-RETURN.
+           IF WS-SORTFile-Good
+              ADD +1 TO SD-SORTFile-Record-Cnt
+           ELSE
+              IF WS-SORTFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 8000-Return-SortFile"
+                 DISPLAY "Return SORTFile Failed."
+                 DISPLAY "File Status: " SORT-RETURN
+                 GOBACK
+              END-IF
+           END-IF.
+
+      *    Looks WS-FS-Lookup-Code up in the FSMSG message table and
+      *       displays the plain-English text alongside it, so the
+      *       console log is readable without a status-code card.
+       9100-Display-FS-Message.
+           SET WS-FS-Message-Idx TO 1.
+           SEARCH WS-FS-Message-Entry
+              AT END
+                 DISPLAY "File Status Meaning: "
+                    WS-FS-Unknown-Message
+              WHEN WS-FS-Message-Code (WS-FS-Message-Idx) =
+                   WS-FS-Lookup-Code
+                 DISPLAY "File Status Meaning: "
+                    WS-FS-Message-Text (WS-FS-Message-Idx)
+           END-SEARCH.
