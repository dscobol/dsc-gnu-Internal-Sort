@@ -0,0 +1,356 @@
+      ***********************************************************
+      * Program name:    STCBRPT2
+      * Original author: David Stagowski
+      *
+      * Description: Day-over-day customer delta report.
+      *    Every run of STCBEX01/02/04 overwrites CUSTTXT2 with a
+      *       freshly sorted snapshot, so nothing on its own compares
+      *       today's output against yesterday's. This program reads
+      *       a saved copy of the prior run's CUSTTXT2 (CUSTTXT2P)
+      *       alongside today's fresh CUSTTXT2, matches the two on
+      *       Cust-Acct-Number, and reports customers added, dropped,
+      *       and changed since the prior run.
+      *
+      *    Note: operations is responsible for copying today's
+      *       CUSTTXT2 to CUSTTXT2P after this report runs, so it
+      *       becomes tomorrow's "prior" snapshot.
+      *
+      *    CUSTTXT2 is sorted by state and last name, not by account
+      *       number, so this program re-sorts its own copy of each
+      *       input by Cust-Acct-Number before the two are compared.
+      *       If CUSTTXT2P does not exist (the very first run), every
+      *       record on today's CUSTTXT2 is reported as added.
+
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2026-08-09 dscobol       Created to give the monthly review
+      *                          a day-over-day change summary.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STCBRPT2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PriorFile
+           ASSIGN TO CUSTTXT2P
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PriorFile-Status.
+
+           SELECT CurrFile
+           ASSIGN TO CUSTTXT2
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CurrFile-Status.
+
+           SELECT PriorSortFile
+           ASSIGN TO SORTWK1.
+
+           SELECT CurrSortFile
+           ASSIGN TO SORTWK2.
+
+      *    Holds PriorFile re-sorted by Cust-Acct-Number so it can be
+      *       read key-sequentially against CurrSortedFile below.
+           SELECT PriorSortedFile
+           ASSIGN TO PRIORSRT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PriorSortedFile-Status.
+
+      *    Holds CurrFile re-sorted by Cust-Acct-Number so it can be
+      *       read key-sequentially against PriorSortedFile above.
+           SELECT CurrSortedFile
+           ASSIGN TO CURRSRT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CurrSortedFile-Status.
+
+           SELECT DeltaFile
+           ASSIGN TO CUSTDLTA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DeltaFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PriorFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==PriorFile==.
+
+       FD  CurrFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==CurrFile==.
+
+       SD  PriorSortFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==PriorSortFile==.
+
+       SD  CurrSortFile.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==CurrSortFile==.
+
+       FD  PriorSortedFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==PriorSortedFile==.
+
+       FD  CurrSortedFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CUSTOMER REPLACING ==:tag:== BY ==CurrSortedFile==.
+
+      *    Delta report. One line per added, dropped, or changed
+      *       customer -- unchanged customers produce no line.
+       FD  DeltaFile
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DeltaFile-Record               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           COPY WSFST REPLACING ==:tag:== BY ==PriorFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CurrFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==PriorSortedFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==CurrSortedFile==.
+           COPY WSFST REPLACING ==:tag:== BY ==DeltaFile==.
+
+       01  WS-Delta-Heading.
+           05 FILLER   PIC X(55) VALUE
+              "ACTION   ACCT NO.    LAST NAME            DETAIL".
+
+       01  WS-Delta-Line.
+           05 WS-Delta-Action          PIC X(08).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-Delta-Acct-Number     PIC X(10).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-Delta-Last-Name       PIC X(20).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-Delta-Detail          PIC X(30).
+
+       01  WS-Compare-Control.
+           12 WS-Prior-File-Found-Sw   PIC X(01) VALUE "N".
+              88 WS-Prior-File-Found   VALUE "Y".
+
+       01  WS-File-Counters.
+           12 WS-Prior-Read-Cnt        PIC S9(5) COMP VALUE ZERO.
+           12 WS-Curr-Read-Cnt         PIC S9(5) COMP VALUE ZERO.
+           12 WS-Add-Cnt               PIC S9(5) COMP VALUE ZERO.
+           12 WS-Drop-Cnt              PIC S9(5) COMP VALUE ZERO.
+           12 WS-Change-Cnt            PIC S9(5) COMP VALUE ZERO.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program STCBRPT2 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 2500-Compare-Files.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+      *    Checks whether a prior-run snapshot even exists -- on the
+      *       very first run there is nothing to compare against, and
+      *       every current record is reported as added.
+       1000-Begin-Job.
+      D     DISPLAY "1000-Begin-Job: ".
+           OPEN INPUT PriorFile.
+           IF WS-PriorFile-Good
+              CLOSE PriorFile
+              SET WS-Prior-File-Found TO TRUE
+           ELSE
+              MOVE "N" TO WS-Prior-File-Found-Sw
+              DISPLAY "** WARNING **: No prior CUSTTXT2P snapshot "
+                 "found -- all current records will be added."
+           END-IF.
+           OPEN OUTPUT DeltaFile.
+           WRITE DeltaFile-Record FROM WS-Delta-Heading.
+
+      *    Re-sorts each input by Cust-Acct-Number into its own
+      *       sorted copy so 2500-Compare-Files can read both
+      *       key-sequentially. PriorSortedFile comes out empty when
+      *       there is no prior snapshot to sort.
+       2000-Process.
+           IF WS-Prior-File-Found
+              SORT PriorSortFile
+                 ON ASCENDING KEY PriorSortFile-Cust-Acct-Number
+                    USING PriorFile
+                    GIVING PriorSortedFile
+              IF SORT-RETURN > 0
+                 DISPLAY '*** WARNING ***'
+                 DISPLAY '  SORT FAILED (PriorSortFile)  '
+              END-IF
+           ELSE
+              OPEN OUTPUT PriorSortedFile
+              CLOSE PriorSortedFile
+           END-IF.
+
+           SORT CurrSortFile
+              ON ASCENDING KEY CurrSortFile-Cust-Acct-Number
+                 USING CurrFile
+                 GIVING CurrSortedFile.
+           IF SORT-RETURN > 0
+              DISPLAY '*** WARNING ***'
+              DISPLAY '  SORT FAILED (CurrSortFile)  '
+           END-IF.
+
+      *    Classic sequential match-merge: whichever side is behind
+      *       on account number is missing from the other side and is
+      *       reported as a drop or an add; equal keys are compared
+      *       field by field for a change.
+       2500-Compare-Files.
+           OPEN INPUT PriorSortedFile.
+           OPEN INPUT CurrSortedFile.
+           PERFORM 2510-Read-Prior.
+           PERFORM 2520-Read-Curr.
+           PERFORM UNTIL WS-PriorSortedFile-EOF
+                   AND WS-CurrSortedFile-EOF
+              EVALUATE TRUE
+                 WHEN WS-PriorSortedFile-EOF
+                    PERFORM 2600-Report-Add
+                    PERFORM 2520-Read-Curr
+                 WHEN WS-CurrSortedFile-EOF
+                    PERFORM 2610-Report-Drop
+                    PERFORM 2510-Read-Prior
+                 WHEN PriorSortedFile-Cust-Acct-Number <
+                      CurrSortedFile-Cust-Acct-Number
+                    PERFORM 2610-Report-Drop
+                    PERFORM 2510-Read-Prior
+                 WHEN PriorSortedFile-Cust-Acct-Number >
+                      CurrSortedFile-Cust-Acct-Number
+                    PERFORM 2600-Report-Add
+                    PERFORM 2520-Read-Curr
+                 WHEN OTHER
+                    PERFORM 2620-Report-Compare
+                    PERFORM 2510-Read-Prior
+                    PERFORM 2520-Read-Curr
+              END-EVALUATE
+           END-PERFORM.
+           CLOSE PriorSortedFile.
+           CLOSE CurrSortedFile.
+
+      *    Writes an "added" line for the current-side record that
+      *       has no matching account number on the prior side.
+       2600-Report-Add.
+           ADD +1 TO WS-Add-Cnt.
+           MOVE "ADDED   " TO WS-Delta-Action.
+           MOVE CurrSortedFile-Cust-Acct-Number TO
+              WS-Delta-Acct-Number.
+           MOVE CurrSortedFile-Cust-Last-Name TO WS-Delta-Last-Name.
+           MOVE SPACES TO WS-Delta-Detail.
+           PERFORM 6000-Write-DeltaFile.
+
+      *    Writes a "dropped" line for the prior-side record that has
+      *       no matching account number on the current side.
+       2610-Report-Drop.
+           ADD +1 TO WS-Drop-Cnt.
+           MOVE "DROPPED " TO WS-Delta-Action.
+           MOVE PriorSortedFile-Cust-Acct-Number TO
+              WS-Delta-Acct-Number.
+           MOVE PriorSortedFile-Cust-Last-Name TO WS-Delta-Last-Name.
+           MOVE SPACES TO WS-Delta-Detail.
+           PERFORM 6000-Write-DeltaFile.
+
+      *    Same account number on both sides -- compares fields in
+      *       priority order and reports only the first one that
+      *       changed; a true match (nothing changed) writes nothing.
+       2620-Report-Compare.
+           MOVE SPACES TO WS-Delta-Detail.
+           EVALUATE TRUE
+              WHEN PriorSortedFile-Cust-Last-Name NOT =
+                   CurrSortedFile-Cust-Last-Name
+                 MOVE "LAST NAME CHANGED" TO WS-Delta-Detail
+              WHEN PriorSortedFile-Cust-First-Name NOT =
+                   CurrSortedFile-Cust-First-Name
+                 MOVE "FIRST NAME CHANGED" TO WS-Delta-Detail
+              WHEN PriorSortedFile-Cust-Address NOT =
+                   CurrSortedFile-Cust-Address
+                 MOVE "ADDRESS CHANGED" TO WS-Delta-Detail
+              WHEN PriorSortedFile-Cust-City NOT =
+                   CurrSortedFile-Cust-City
+                 MOVE "CITY CHANGED" TO WS-Delta-Detail
+              WHEN PriorSortedFile-Cust-State NOT =
+                   CurrSortedFile-Cust-State
+                 MOVE "STATE CHANGED" TO WS-Delta-Detail
+              WHEN PriorSortedFile-Cust-Zip NOT =
+                   CurrSortedFile-Cust-Zip
+                 MOVE "ZIP CHANGED" TO WS-Delta-Detail
+              WHEN PriorSortedFile-Cust-Acct-Balance NOT =
+                   CurrSortedFile-Cust-Acct-Balance
+                 MOVE "BALANCE CHANGED" TO WS-Delta-Detail
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           IF WS-Delta-Detail NOT = SPACES
+              ADD +1 TO WS-Change-Cnt
+              MOVE "CHANGED " TO WS-Delta-Action
+              MOVE CurrSortedFile-Cust-Acct-Number TO
+                 WS-Delta-Acct-Number
+              MOVE CurrSortedFile-Cust-Last-Name TO
+                 WS-Delta-Last-Name
+              PERFORM 6000-Write-DeltaFile
+           END-IF.
+
+       3000-End-Job.
+      D     DISPLAY "3000-End-Job: ".
+           CLOSE DeltaFile.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "Prior Records Read : " WS-Prior-Read-Cnt.
+           DISPLAY "Curr  Records Read : " WS-Curr-Read-Cnt.
+           DISPLAY "Customers Added    : " WS-Add-Cnt.
+           DISPLAY "Customers Dropped  : " WS-Drop-Cnt.
+           DISPLAY "Customers Changed  : " WS-Change-Cnt.
+
+       2510-Read-Prior.
+           READ PriorSortedFile
+              AT END SET WS-PriorSortedFile-EOF TO TRUE
+           END-READ.
+           IF WS-PriorSortedFile-Good
+              ADD +1 TO WS-Prior-Read-Cnt
+           ELSE
+              IF WS-PriorSortedFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 2510-Read-Prior"
+                 DISPLAY "Read PriorSortedFile Failed."
+                 DISPLAY "File Status: " WS-PriorSortedFile-Status
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       2520-Read-Curr.
+           READ CurrSortedFile
+              AT END SET WS-CurrSortedFile-EOF TO TRUE
+           END-READ.
+           IF WS-CurrSortedFile-Good
+              ADD +1 TO WS-Curr-Read-Cnt
+           ELSE
+              IF WS-CurrSortedFile-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 2520-Read-Curr"
+                 DISPLAY "Read CurrSortedFile Failed."
+                 DISPLAY "File Status: " WS-CurrSortedFile-Status
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+       6000-Write-DeltaFile.
+           WRITE DeltaFile-Record FROM WS-Delta-Line.
+           IF NOT WS-DeltaFile-Good
+              DISPLAY "** ERROR **: 6000-Write-DeltaFile"
+              DISPLAY "WRITE DeltaFile Failed."
+              DISPLAY "File Status: " WS-DeltaFile-Status
+              CLOSE DeltaFile
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
